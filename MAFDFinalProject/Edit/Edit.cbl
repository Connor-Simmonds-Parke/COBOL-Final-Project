@@ -26,11 +26,55 @@
 
            select valid-file
                assign to "../../../../data/ValidRecords.dat"
-               organization is line sequential. 
+               organization is line sequential
+               file status is ws-valid-status.
 
            select invalid-file
                assign to "../../../../data/InvalidRecords.dat"
-               organization is line sequential. 
+               organization is line sequential
+               file status is ws-invalid-status.
+
+      *    Checkpoint/Restart Control File - holds the last record
+      *    position Edit finished processing so a restart after an
+      *    abend on a large batch can pick up from there instead of
+      *    reprocessing the whole file
+           select checkpoint-file
+               assign to "../../../../data/EditCheckpoint.ctl"
+               organization is line sequential
+               file status is ws-checkpoint-status.
+
+      *    Control Totals File - lets downstream programs (and the
+      *    consolidated daily summary) reconcile their own counts
+      *    against what Edit actually validated
+           select control-totals-file
+               assign to "../../../../data/EditControlTotals.ctl"
+               organization is line sequential.
+
+      *    Product Master - valid SKU codes are validated against this
+      *    file rather than just checked for being non-blank
+           select product-file
+               assign to "../../../../data/ProductMaster.dat"
+               organization is line sequential
+               file status is ws-product-status.
+
+      *    Correction Records - patched replacements for records this
+      *    or an earlier run rejected, keyed off the record position
+      *    printed on ErrorReport.out; may not be present every run
+           select correction-file
+               assign to "../../../../data/CorrectionRecords.dat"
+               organization is line sequential
+               file status is ws-correction-status.
+
+      *    Date-Stamped Archive Copies - generic text-line files whose
+      *    assigned name is built at runtime so every run's output can
+      *    be copied off to a dated file, not just overwritten
+           select archive-read-file
+               assign to dynamic ws-archive-read-path
+               organization is line sequential.
+
+           select archive-write-file
+               assign to dynamic ws-archive-write-path
+               organization is line sequential.
 
 
        data division.
@@ -46,14 +90,16 @@
                88 il-code-S                 value 'S'.
                88 il-code-R                 value 'R'.
                88 il-code-L                 value 'L'.
+               88 il-code-X                 value 'X'.
+               88 il-code-H                 value 'H'.
+               88 il-code-T                 value 'T'.
            05 il-amount                     pic 9(5)v99.
            05 il-type                       pic x(2).
                88 il-type-CA                value "CA".
                88 il-type-CR                value "CR".
                88 il-type-DB                value "DB".
            05 il-store-num                  pic 99.
-               88 il-valid-store-num1       value 01 thru 05.
-               88 il-valid-store-num2       value 12.
+               88 il-valid-store-num1       value 01 thru 12.
            05 il-invoice-num.
                10 il-invoice-letter1        pic x.
                    88 il-valid-letter1      value 'A' thru 'E'.
@@ -65,6 +111,24 @@
                    88 il-valid-invoice-num  value 100000 thru 900000.
            05 il-SKU                        pic x(15).
 
+      *Batch Header Record - leads the file, states the batch date and
+      *the record count the file producer expects to have written, so
+      *a file that got cut off partway through transfer can be told
+      *apart from a complete one
+       01 header-record redefines input-line.
+           05 hdr-code                      pic x.
+           05 hdr-batch-date                pic x(8).
+           05 hdr-expected-count            pic 9(6).
+           05 filler                        pic x(21).
+
+      *Batch Trailer Record - trails the file; its mere presence
+      *proves the file wasn't cut off, and its record count is
+      *checked against what Edit actually read
+       01 trailer-record redefines input-line.
+           05 trl-code                      pic x.
+           05 trl-record-count              pic 9(6).
+           05 filler                        pic x(29).
+
       *Output Records
        fd error-file
            data record is error-line
@@ -82,7 +146,55 @@
            data record is invalid-line
            record contains 36 characters.
 
-       01 invalid-line                      pic x(36). 
+       01 invalid-line                      pic x(36).
+
+       fd checkpoint-file
+           data record is checkpoint-line
+           record contains 12 characters.
+
+       01 checkpoint-line.
+           05 ckpt-record-position           pic 9(6).
+           05 ckpt-tot-valid                 pic 9(3).
+           05 ckpt-tot-invalid               pic 9(3).
+
+       fd control-totals-file
+           data record is control-totals-line
+           record contains 9 characters.
+
+       01 control-totals-line.
+           05 ctl-total-records             pic 9(3).
+           05 ctl-valid-records             pic 9(3).
+           05 ctl-invalid-records           pic 9(3).
+
+       fd product-file
+           data record is product-line
+           record contains 35 characters.
+
+       01 product-line.
+           05 pm-sku                        pic x(15).
+           05 pm-description                pic x(20).
+
+      *Correction Records - the record position of the original
+      *rejection paired with its fully patched replacement record
+       fd correction-file
+           data record is correction-line
+           record contains 42 characters.
+
+       01 correction-line.
+           05 corr-record-position          pic 9(6).
+           05 corr-input-line                pic x(36).
+
+       fd archive-read-file
+           data record is archive-read-line
+           record contains 200 characters.
+
+       01 archive-read-line                 pic x(200).
+
+       fd archive-write-file
+           data record is archive-write-line
+           record contains 200 characters.
+
+       01 archive-write-line                pic x(200).
 
 
        working-storage section.
@@ -170,16 +282,50 @@
            05 filler                        pic x(48)
                value spaces.
 
+      *Batch Header/Trailer Control Summary Lines
+       01 ws-summary4-batch-date.
+           05 filler                        pic x(28)
+               value "Batch Date                = ".
+           05 ws-summary-batch-date         pic x(8).
+           05 filler                        pic x(43)
+               value spaces.
+
+       01 ws-summary5-batch-status.
+           05 ws-batch-status-message       pic x(79).
+
+      *Correction/Resubmission Summary Lines
+       01 ws-corr-header.
+           05 filler                        pic x(28)
+               value spaces.
+           05 filler                        pic x(22)
+               value "CORRECTIONS PROCESSED".
+           05 filler                        pic x(29)
+               value spaces.
+
+       01 ws-summary6-corrections.
+           05 filler                        pic x(38)
+               value "Corrected Records Accepted        = ".
+           05 ws-corr-accepted-print        pic zz9.
+           05 filler                        pic x(38)
+               value spaces.
+
+       01 ws-summary7-corr-rejected.
+           05 filler                        pic x(38)
+               value "Corrected Records Still Invalid   = ".
+           05 ws-corr-rejected-print        pic zz9.
+           05 filler                        pic x(38)
+               value spaces.
+
       *Error Messages
        01 ws-error-messages.
-           05 ws-code-error                 pic x(39)
-               value "- TRANSACTION CODE NOT 'S', 'R', OR 'L'".
+           05 ws-code-error                 pic x(44)
+               value "- TRANSACTION CODE NOT 'S', 'R', 'L', OR 'X'".
            05 ws-amount-error               pic x(32)
                value "- TRANSACTION AMOUNT NOT NUMERIC".
            05 ws-payment-error              pic x(32)
                value "- PAYMENT TYPE NOT CA, CR, OR DB".
-           05 ws-store-num-error            pic x(46)
-               value "- STORE NUMBER NOT ANY OF 01 THROUGH 05, OR 12".
+           05 ws-store-num-error            pic x(40)
+               value "- STORE NUMBER NOT ANY OF 01 THROUGH 12".
            05 ws-invoice-format-error       pic x(34)
                value "- INVOICE FORMAT MUST BE XX-000000".
            05 ws-invoice-letter-error       pic x(47)
@@ -193,6 +339,13 @@
                value "- NO DASH IN POSITION THREE OF INVOICE NUMBER".
            05 ws-SKU-error                  pic x(26)
                value "- SKU CODE CANNOT BE EMPTY".
+           05 ws-zero-amount-error          pic x(38)
+               value "- TRANSACTION AMOUNT CANNOT BE $0.00".
+           05 ws-dup-invoice-error          pic x(56)
+               value "- INVOICE NUMBER ALREADY USED EARLIER IN THIS
+      -              " BATCH".
+           05 ws-sku-master-error           pic x(44)
+               value "- SKU CODE NOT FOUND IN PRODUCT MASTER FILE".
 
       *Error Checks for each record (0 = no error, 1 = error)
        77 ws-errors                         pic 9
@@ -217,6 +370,53 @@
            value 0.
        77 ws-SKU-check                      pic 9
            value 0.
+       77 ws-zero-amount-check               pic 9
+           value 0.
+       77 ws-dup-invoice-check               pic 9
+           value 0.
+       77 ws-sku-master-check                pic 9
+           value 0.
+
+      *Product Master Table - loaded once at startup so each record's
+      *SKU can be checked without re-reading the master file
+       01 ws-product-table.
+           05 ws-pm-sku                      pic x(15)
+               occurs 3000 times
+               indexed by ws-pm-idx.
+       77 ws-product-count                   pic 9(4)
+           value 0.
+       77 ws-product-status                  pic xx
+           value spaces.
+       77 ws-sku-found-flag                  pic x
+           value 'n'.
+       77 ws-valid-status                    pic xx
+           value spaces.
+       77 ws-invalid-status                  pic xx
+           value spaces.
+
+      *Date-Stamped Archive Copies
+       77 ws-archive-date                    pic x(8)
+           value spaces.
+       77 ws-archive-read-path               pic x(100)
+           value spaces.
+       77 ws-archive-write-path              pic x(100)
+           value spaces.
+       77 ws-archive-eof-flag                pic x
+           value 'n'.
+
+      *Invoice numbers seen so far this run, used to catch duplicate
+      *invoice numbers keyed twice in the same batch
+       01 ws-seen-invoices.
+           05 ws-seen-invoice-num            pic x(9)
+               occurs 999 times.
+           05 ws-seen-record-pos             pic 9(6)
+               occurs 999 times.
+       77 ws-seen-count                      pic 999
+           value 0.
+       77 ws-seen-idx                        pic 999
+           value 0.
+       77 ws-dup-found-flag                  pic x
+           value 'n'.
 
       *Page and Line Variables
        77 ws-line-count                     pic 99 
@@ -238,36 +438,397 @@
        77 ws-eof-flag                       pic x
            value "n".
 
+      *Checkpoint/Restart Variables
+       77 ws-checkpoint-status              pic xx
+           value spaces.
+       77 ws-checkpoint-saved-position      pic 9(6)
+           value 0.
+      *Checkpointed every record (not just periodically) because
+      *ValidRecords.dat/InvalidRecords.dat are written on every
+      *record - checkpointing any less often than that lets a restart
+      *re-validate and re-append records the interrupted run already
+      *wrote, duplicating them
+       77 ws-checkpoint-interval            pic 999
+           value 1.
+       77 ws-skip-count                     pic 9(6)
+           value 0.
+
+      *Batch Header/Trailer Control Variables
+       77 ws-batch-date                     pic x(8)
+           value spaces.
+       77 ws-batch-expected-count           pic 9(6)
+           value 0.
+       77 ws-trailer-record-count           pic 9(6)
+           value 0.
+       77 ws-header-found-flag              pic x
+           value 'n'.
+       77 ws-trailer-found-flag             pic x
+           value 'n'.
+       77 ws-batch-count-ok-flag            pic x
+           value 'n'.
+       77 ws-expected-count-ok-flag         pic x
+           value 'n'.
+
+      *When the very first record isn't a header, it's a real
+      *transaction that still needs to go through validation instead
+      *of being silently dropped - buffered here until the main loop
+      *is ready for it
+       77 ws-pending-record                 pic x(36)
+           value spaces.
+       77 ws-pending-flag                   pic x
+           value 'n'.
+
+      *Snapshot of the batch totals taken right after the main run,
+      *before 900-process-corrections has a chance to reuse
+      *ws-record-position for its own revalidation passes
+       77 ws-final-record-count             pic 999
+           value 0.
+
+      *How many more records 060-skip-to-checkpoint still needs to
+      *skip past - normally the same as ws-checkpoint-saved-position,
+      *but one less when 080-read-batch-header already consumed and
+      *buffered transaction #1 itself (a headerless file being
+      *resumed), since that record is already counted in the
+      *checkpoint total and must not be skipped twice
+       77 ws-skip-target                    pic 999
+           value 0.
+
+      *Correction/Resubmission Variables
+       77 ws-correction-status              pic xx
+           value spaces.
+       77 ws-corr-eof-flag                  pic x
+           value 'n'.
+       77 ws-corr-accepted-count            pic 999
+           value 0.
+       77 ws-corr-rejected-count            pic 999
+           value 0.
+
 
        procedure division.
        000-main.
 
-      *    Open input and output files
-           open input input-file,
-                output invalid-file,
-                       error-file,
-                       valid-file.
+      *    Find out where the last run left off (0 if this is a fresh
+      *    run or the last run completed cleanly)
+           perform 050-read-checkpoint.
 
-      *    Check to see if input file is empty
-           read input-file 
-               at end move 'y'              to ws-eof-flag.
+      *    On a restart, the duplicate-invoice table does not survive
+      *    in memory from the interrupted run - rebuild it from what
+      *    was already written before picking the file back up
+           if ws-checkpoint-saved-position > 0 then
+               perform 055-rebuild-seen-invoices
+           end-if.
+
+      *    Load the product master's SKU codes once, up front, so each
+      *    record can be checked against them without re-reading the
+      *    master file
+           perform 070-load-product-master.
+
+      *    Open the input file and read off the batch header record so
+      *    a cut-off transfer can be told apart from a complete file
+           open input input-file.
+           perform 080-read-batch-header.
+
+      *    Reposition past any records already handled by a previous,
+      *    interrupted run
+           if ws-checkpoint-saved-position > 0 then
+               perform 060-skip-to-checkpoint
+           end-if.
+
+      *    Open output files - EXTEND onto what a prior interrupted
+      *    run already wrote so restarting doesn't duplicate records,
+      *    OUTPUT (fresh) otherwise
+           if ws-checkpoint-saved-position > 0 then
+               open extend invalid-file,
+                           error-file,
+                           valid-file
+           else
+               open output invalid-file,
+                            error-file,
+                            valid-file
+           end-if.
+
+      *    Check to see if input file is empty - unless the very
+      *    first record already turned out not to be a header on a
+      *    fresh run, in which case it's a real transaction sitting
+      *    in ws-pending-record and needs to be fed into the
+      *    validation loop instead of being read over and dropped
+           if ws-pending-flag = 'y' and ws-checkpoint-saved-position = 0
+               move ws-pending-record       to input-line
+               move 'n'                     to ws-pending-flag
+           else
+               read input-file
+                   at end move 'y'          to ws-eof-flag
+           end-if.
 
       *    Peform until end of file
            perform 100-process-pages
                varying ws-page-count from 1 by 1
-               until   ws-eof-flag = 'y'.  
+               until   ws-eof-flag = 'y'.
 
       *    Write Error Summary
            perform 500-print-summary.
 
+      *    Pick up any patched replacements for records this or an
+      *    earlier run rejected, and re-validate them before the
+      *    output files are closed
+           perform 900-process-corrections.
+
+      *    Write the control totals file now that corrections (if any)
+      *    have been folded into the valid/invalid counts
+           perform 505-write-control-totals.
+
       *    Close input and output files
            close input-file,
                  error-file,
                  invalid-file,
                  valid-file.
 
+      *    Run completed cleanly - clear the checkpoint so the next
+      *    run starts fresh from record one
+           perform 650-reset-checkpoint.
+
+      *    Keep a date-stamped copy of today's output so a later run
+      *    doesn't erase the only record of it
+           perform 700-archive-output-files.
+
       *    End of 000-main (end of Edit program)
-           stop run. 
+           stop run.
+
+
+       050-read-checkpoint.
+
+           move 0
+               to ws-checkpoint-saved-position.
+           move 0
+               to ws-tot-valid.
+           move 0
+               to ws-tot-invalid.
+
+           open input checkpoint-file.
+           if ws-checkpoint-status = "00" then
+               read checkpoint-file
+                   at end
+                       continue
+                   not at end
+                       move ckpt-record-position
+                           to ws-checkpoint-saved-position
+                       move ckpt-tot-valid
+                           to ws-tot-valid
+                       move ckpt-tot-invalid
+                           to ws-tot-invalid
+               end-read
+           end-if.
+           close checkpoint-file.
+
+
+       055-rebuild-seen-invoices.
+
+      *    ValidRecords.dat/InvalidRecords.dat already hold every
+      *    record an earlier, interrupted run validated, but the
+      *    in-memory duplicate-invoice table does not survive a
+      *    restart - rebuild it from those two files before any new
+      *    record is read, so a record duplicating an invoice number
+      *    validated before the abend is still caught. The record
+      *    positions saved here are placeholders only (they can never
+      *    match a position read during this run), since all they
+      *    guard against is a correction re-checking itself.
+           move 0                           to ws-seen-count.
+
+           open input valid-file.
+           if ws-valid-status = "00" then
+               perform until ws-valid-status not = "00"
+                   read valid-file
+                       at end
+                           move "10"        to ws-valid-status
+                       not at end
+                           if ws-seen-count < 999
+                               add 1            to ws-seen-count
+                               move valid-line(13:9)
+                                   to ws-seen-invoice-num(ws-seen-count)
+                               move 0
+                                   to ws-seen-record-pos(ws-seen-count)
+                           end-if
+                   end-read
+               end-perform
+               close valid-file
+           end-if.
+
+           open input invalid-file.
+           if ws-invalid-status = "00" then
+               perform until ws-invalid-status not = "00"
+                   read invalid-file
+                       at end
+                           move "10"        to ws-invalid-status
+                       not at end
+                           if ws-seen-count < 999
+                               add 1            to ws-seen-count
+                               move invalid-line(13:9)
+                                   to ws-seen-invoice-num(ws-seen-count)
+                               move 0
+                                   to ws-seen-record-pos(ws-seen-count)
+                           end-if
+                   end-read
+               end-perform
+               close invalid-file
+           end-if.
+
+
+       060-skip-to-checkpoint.
+
+      *    Re-read (and discard) the records a previous run already
+      *    finished so this run resumes right after them. If
+      *    080-read-batch-header already consumed transaction #1
+      *    itself (no header on this file), that record is already
+      *    one of the ones the checkpoint counts as done, so one
+      *    fewer record needs to be skipped here.
+           move ws-checkpoint-saved-position to ws-skip-target.
+           if ws-pending-flag = 'y' then
+               subtract 1                   from ws-skip-target
+           end-if.
+
+           perform varying ws-skip-count from 1 by 1
+               until ws-skip-count > ws-skip-target
+               read input-file
+                   at end move 'y'          to ws-eof-flag
+               end-read
+           end-perform.
+           move ws-checkpoint-saved-position to ws-record-position.
+
+
+       070-load-product-master.
+
+           open input product-file.
+           if ws-product-status = "00" then
+               perform until ws-product-status not = "00"
+                   read product-file
+                       at end
+                           move "10"        to ws-product-status
+                       not at end
+                           if ws-product-count < 3000 then
+                               add 1                to ws-product-count
+                               move pm-sku
+                                   to ws-pm-sku(ws-product-count)
+                           end-if
+                   end-read
+               end-perform
+               close product-file
+           end-if.
+
+
+       080-read-batch-header.
+
+      *    The very first record in the file should be the batch
+      *    header; read it off before any transaction records are
+      *    processed so il-code-H never reaches 300-validation
+           read input-file
+               at end
+                   move 'y'                 to ws-eof-flag
+           end-read.
+
+           if ws-eof-flag not = 'y' then
+               if il-code-H then
+                   move 'y'                 to ws-header-found-flag
+                   move hdr-batch-date      to ws-batch-date
+                   move hdr-expected-count  to ws-batch-expected-count
+               else
+                   move 'n'                 to ws-header-found-flag
+                   move input-line          to ws-pending-record
+                   move 'y'                 to ws-pending-flag
+               end-if
+           end-if.
+
+
+       095-validate-trailer.
+
+      *    Confirm the batch trailer's own record count matches what
+      *    Edit actually read before this run's output is treated as
+      *    final
+           move 'y'                         to ws-trailer-found-flag.
+           move trl-record-count            to ws-trailer-record-count.
+           if ws-trailer-record-count = ws-record-position then
+               move 'y'                     to ws-batch-count-ok-flag
+           else
+               move 'n'                     to ws-batch-count-ok-flag
+           end-if.
+
+      *    Confirm the batch header's promised record count matches
+      *    what Edit actually read, so a header that lies about the
+      *    expected count doesn't let a cut-off transfer slip through
+      *    just because the trailer's own count happens to agree with
+      *    the (wrong) number of records actually present
+           if ws-header-found-flag = 'y' then
+               if ws-batch-expected-count = ws-record-position then
+                   move 'y'                 to ws-expected-count-ok-flag
+               else
+                   move 'n'                 to ws-expected-count-ok-flag
+               end-if
+           end-if.
+
+
+       600-write-checkpoint.
+
+           move ws-record-position          to ckpt-record-position.
+           move ws-tot-valid                to ckpt-tot-valid.
+           move ws-tot-invalid              to ckpt-tot-invalid.
+           open output checkpoint-file.
+           write checkpoint-line.
+           close checkpoint-file.
+
+
+       650-reset-checkpoint.
+
+           move 0                           to ckpt-record-position.
+           move 0                           to ckpt-tot-valid.
+           move 0                           to ckpt-tot-invalid.
+           open output checkpoint-file.
+           write checkpoint-line.
+           close checkpoint-file.
+
+
+       700-archive-output-files.
+           move function current-date(1:8)  to ws-archive-date.
+
+           move "../../../../data/ErrorReport.out"
+               to ws-archive-read-path.
+           string "../../../../data/ErrorReport_" delimited by size
+                  ws-archive-date               delimited by size
+                  ".out"                        delimited by size
+                  into ws-archive-write-path
+           end-string.
+           perform 710-copy-archive-file.
+
+           move "../../../../data/ValidRecords.dat"
+               to ws-archive-read-path.
+           string "../../../../data/ValidRecords_" delimited by size
+                  ws-archive-date               delimited by size
+                  ".dat"                        delimited by size
+                  into ws-archive-write-path
+           end-string.
+           perform 710-copy-archive-file.
+
+           move "../../../../data/InvalidRecords.dat"
+               to ws-archive-read-path.
+           string "../../../../data/InvalidRecords_" delimited by size
+                  ws-archive-date               delimited by size
+                  ".dat"                        delimited by size
+                  into ws-archive-write-path
+           end-string.
+           perform 710-copy-archive-file.
+
+       710-copy-archive-file.
+           open input archive-read-file.
+           open output archive-write-file.
+           move 'n'                         to ws-archive-eof-flag.
+           perform until ws-archive-eof-flag = 'y'
+               read archive-read-file
+                   at end
+                       move 'y'             to ws-archive-eof-flag
+                   not at end
+                       write archive-write-line from archive-read-line
+               end-read
+           end-perform.
+           close archive-read-file.
+           close archive-write-file.
 
 
        100-process-pages.
@@ -323,6 +884,9 @@
            move 0                           to ws-number-check.
            move 0                           to ws-dash-check.
            move 0                           to ws-SKU-check.
+           move 0                           to ws-zero-amount-check.
+           move 0                           to ws-dup-invoice-check.
+           move 0                           to ws-sku-master-check.
 
       *    Add 1 to the next record number
            add 1                            to ws-record-position.
@@ -339,20 +903,38 @@
            end-if.
 
       *    If no errors write to the valid records file
-           if ws-errors = 0 then 
+           if ws-errors = 0 then
                add 1                        to ws-tot-valid
                write valid-line from input-line
            end-if.
 
+      *    Checkpoint after every record so a restart after an abend
+      *    never re-validates (and re-appends) a record this run
+      *    already wrote to Valid/InvalidRecords.dat
+           if function mod (ws-record-position, ws-checkpoint-interval)
+                   = 0 then
+               perform 600-write-checkpoint
+           end-if.
+
       *    Check for end of file.
-           read input-file 
+           read input-file
                at end move 'y'              to ws-eof-flag.
 
-       
+      *    The batch trailer record, if the next line read is one,
+      *    marks the true end of the batch; stop the normal read loop
+      *    here rather than letting it fall into 300-validation
+           if ws-eof-flag not = 'y' and il-code-T then
+               perform 095-validate-trailer
+               move 'y'                     to ws-eof-flag
+           end-if.
+
+
        300-validation.
 
-      *    1.Check Transaction Code Sales(S), Returns(R), Layaways(L)
-           if not il-code-L and not il-code-R and not il-code-S then
+      *    1.Check Transaction Code Sales(S), Returns(R), Layaways(L),
+      *      Exchanges(X)
+           if not il-code-L and not il-code-R and not il-code-S
+                   and not il-code-X then
                move 1                       to ws-errors
                move 1                       to ws-code-check
            end-if.
@@ -361,6 +943,12 @@
            if il-amount is not numeric then
                move 1                       to ws-errors
                move 1                       to ws-amount-check
+      *    2a.Check if Transaction Amount is zero (a numeric but
+      *       worthless amount that should not post as a sale, return
+      *       or layaway)
+           else if il-amount = 0 then
+               move 1                       to ws-errors
+               move 1                       to ws-zero-amount-check
            end-if.
 
       *    3.Check the Payment Type Cash(CA), Credit(CR), Debit(DB)
@@ -369,8 +957,8 @@
                move 1                       to ws-payment-check
            end-if.
 
-      *    4.Check the Store Number 01 through 05 and 12
-           if not il-valid-store-num1 and not il-valid-store-num2 then
+      *    4.Check the Store Number 01 through 12
+           if not il-valid-store-num1 then
                move 1                       to ws-errors
                move 1                       to ws-store-num-check
            end-if.
@@ -420,6 +1008,66 @@
                move 1                       to ws-SKU-check
            end-if.
 
+      *    11.Check to see if this invoice number has already been
+      *       seen earlier in this same run (catches the same invoice
+      *       being keyed twice into one day's batch)
+           perform 310-check-duplicate-invoice.
+
+      *    12.Check the SKU against the product master, when one was
+      *       loaded and the SKU isn't already flagged as empty
+           if il-SKU not = spaces and ws-product-count > 0 then
+               perform 320-check-sku-master
+           end-if.
+
+
+       310-check-duplicate-invoice.
+
+      *    Search invoice numbers seen so far this run for a match -
+      *    an entry recorded by this same record position (a
+      *    correction revalidating itself) does not count as a
+      *    duplicate of itself
+           move 'n'                         to ws-dup-found-flag.
+           perform varying ws-seen-idx from 1 by 1
+               until ws-seen-idx > ws-seen-count
+               if ws-seen-invoice-num(ws-seen-idx) = il-invoice-num
+                       and ws-seen-record-pos(ws-seen-idx)
+                           not = ws-record-position
+                   move 'y'                 to ws-dup-found-flag
+               end-if
+           end-perform.
+
+           if ws-dup-found-flag = 'y' then
+               move 1                       to ws-errors
+               move 1                       to ws-dup-invoice-check
+           end-if.
+
+      *    Record this invoice number as seen, so later records in the
+      *    same run can be checked against it
+           if ws-seen-count < 999 then
+               add 1                        to ws-seen-count
+               move il-invoice-num          to
+                   ws-seen-invoice-num(ws-seen-count)
+               move ws-record-position      to
+                   ws-seen-record-pos(ws-seen-count)
+           end-if.
+
+
+       320-check-sku-master.
+
+      *    Search the product master table for this SKU
+           move 'n'                         to ws-sku-found-flag.
+           perform varying ws-pm-idx from 1 by 1
+               until ws-pm-idx > ws-product-count
+               if ws-pm-sku(ws-pm-idx) = il-SKU
+                   move 'y'                 to ws-sku-found-flag
+               end-if
+           end-perform.
+
+           if ws-sku-found-flag = 'n' then
+               move 1                       to ws-errors
+               move 1                       to ws-sku-master-check
+           end-if.
+
 
        400-print-errors.
 
@@ -505,6 +1153,27 @@
                    after advancing 1 line
            end-if.
 
+      *    11.Transaction Amount Zero
+           if ws-zero-amount-check = 1 then
+               move ws-zero-amount-error    to ws-error-message
+               write error-line from ws-error-lines
+                   after advancing 1 line
+           end-if.
+
+      *    12.Duplicate Invoice Number This Run
+           if ws-dup-invoice-check = 1 then
+               move ws-dup-invoice-error    to ws-error-message
+               write error-line from ws-error-lines
+                   after advancing 1 line
+           end-if.
+
+      *    13.SKU Not Found In Product Master
+           if ws-sku-master-check = 1 then
+               move ws-sku-master-error     to ws-error-message
+               write error-line from ws-error-lines
+                   after advancing 1 line
+           end-if.
+
 
        500-print-summary.
 
@@ -512,6 +1181,7 @@
            move ws-record-position          to ws-total-records.
            move ws-tot-valid                to ws-total-valid.
            move ws-tot-invalid              to ws-total-invalid.
+           move ws-record-position          to ws-final-record-count.
 
       *    Write Summary Lines
            write error-line from ws-summary1-total
@@ -521,5 +1191,141 @@
            write error-line from ws-summary3-invalid
                after advancing 1 line.
 
+      *    Write the batch header/trailer control summary so whoever
+      *    reads the report can see at a glance whether this run's
+      *    output can be treated as a complete day's business
+           move ws-batch-date
+               to ws-summary-batch-date.
+           write error-line from ws-summary4-batch-date
+               after advancing 2 lines.
+
+           move "BATCH HEADER AND TRAILER OK - RUN OUTPUT IS FINAL"
+               to ws-batch-status-message.
+
+           if ws-header-found-flag = 'n' then
+               move "*** NO BATCH HEADER RECORD FOUND ***"
+                   to ws-batch-status-message
+           end-if.
+
+           if ws-header-found-flag = 'y'
+                   and ws-trailer-found-flag = 'n' then
+               move "*** BATCH INCOMPLETE - NO TRAILER RECORD ***"
+                   to ws-batch-status-message
+           end-if.
+
+           if ws-header-found-flag = 'y'
+                   and ws-trailer-found-flag = 'y'
+                   and ws-batch-count-ok-flag = 'n' then
+               move "*** TRAILER COUNT DOES NOT MATCH READ COUNT ***"
+                   to ws-batch-status-message
+           end-if.
+
+           if ws-header-found-flag = 'y'
+                   and ws-trailer-found-flag = 'y'
+                   and ws-batch-count-ok-flag = 'y'
+                   and ws-expected-count-ok-flag = 'n' then
+               move "*** HEADER EXPECTED COUNT DOES NOT MATCH ***"
+                   to ws-batch-status-message
+           end-if.
+           write error-line from ws-summary5-batch-status
+               after advancing 1 line.
+
+
+       505-write-control-totals.
+
+      *    Write the control totals file so downstream programs can
+      *    reconcile their own counts against what Edit validated -
+      *    run after 900-process-corrections so a correction accepted
+      *    or rejected there is folded into the valid/invalid counts
+      *    instead of being invisible to the reconciliation check
+           move ws-final-record-count       to ctl-total-records.
+           compute ctl-valid-records =
+               ws-tot-valid + ws-corr-accepted-count.
+           compute ctl-invalid-records =
+               ws-tot-invalid + ws-corr-rejected-count.
+           open output control-totals-file.
+           write control-totals-line.
+           close control-totals-file.
+
+
+       900-process-corrections.
+
+      *    Patched replacements for records this or an earlier run
+      *    rejected - may not be present every run, so missing is not
+      *    an error
+           open input correction-file.
+
+           if ws-correction-status = "00" then
+               write error-line from ws-corr-header
+                   after advancing 3 lines
+
+               move 'n'                     to ws-corr-eof-flag
+               read correction-file
+                   at end move 'y'          to ws-corr-eof-flag
+               end-read
+
+               perform until ws-corr-eof-flag = 'y'
+                   perform 910-revalidate-correction
+                   read correction-file
+                       at end move 'y'      to ws-corr-eof-flag
+                   end-read
+               end-perform
+
+               move ws-corr-accepted-count  to ws-corr-accepted-print
+               move ws-corr-rejected-count  to ws-corr-rejected-print
+               write error-line from ws-summary6-corrections
+                   after advancing 2 lines
+               write error-line from ws-summary7-corr-rejected
+                   after advancing 1 line
+
+               close correction-file
+           end-if.
+
+
+       910-revalidate-correction.
+
+      *    Run the patched record back through the same validation
+      *    this or an earlier run used the first time - set the
+      *    record position first so 310-check-duplicate-invoice can
+      *    tell this correction apart from the original rejected
+      *    record it's replacing, and not flag it as a duplicate of
+      *    itself
+           move corr-input-line             to input-line.
+           move corr-record-position        to ws-record-position.
+           move 0                           to ws-errors.
+           move 0                           to ws-code-check.
+           move 0                           to ws-amount-check.
+           move 0                           to ws-payment-check.
+           move 0                           to ws-store-num-check.
+           move 0                           to ws-format-check.
+           move 0                           to ws-letter-check.
+           move 0                           to ws-duplicate-check.
+           move 0                           to ws-number-check.
+           move 0                           to ws-dash-check.
+           move 0                           to ws-SKU-check.
+           move 0                           to ws-zero-amount-check.
+           move 0                           to ws-dup-invoice-check.
+           move 0                           to ws-sku-master-check.
+
+           perform 300-validation.
+
+           if ws-errors = 0 then
+               add 1                        to ws-corr-accepted-count
+               write valid-line from input-line
+               move spaces                  to ws-detail-line
+               move ws-record-position      to ws-record-num
+               move input-line              to ws-input-data
+               write error-line from ws-detail-line
+                   after advancing 2 lines
+               move "- CORRECTION ACCEPTED INTO VALIDRECORDS.DAT"
+                   to ws-error-message
+               write error-line from ws-error-lines
+                   after advancing 1 line
+           else
+               add 1                        to ws-corr-rejected-count
+               write invalid-line from input-line
+               perform 400-print-errors
+           end-if.
+
 
-       end program Edit.
\ No newline at end of file
+       end program Edit.
