@@ -3,6 +3,14 @@
       * Date:      2021-04-07
       * Purpose:   Produces a detail report of Sales and Layaways
       *            with some summary statistics at the end.
+      * Note:      Must be run before ReturnsProcessing each day.
+      *            418-update-sales-history writes each Sale to
+      *            SalesHistory.dat, and ReturnsProcessing's
+      *            205-verify-original-sale rejects a same-day Return
+      *            as having no matching original sale unless that
+      *            Sale is already on file. Running ReturnsProcessing
+      *            first will wrongly reject same-day Sale/Return
+      *            pairs.
       * Tectonics: cobc
       ******************************************************************
        IDENTIFICATION DIVISION.
@@ -27,6 +35,82 @@
                assign to "../../../../data/S&LReport.out"
                organization is line sequential.
 
+      *    Control totals, picked up by the consolidated daily summary
+           select sl-control-file
+               assign to "../../../../data/SLControlTotals.ctl"
+               organization is line sequential.
+
+      *    Product Master - supplies the description printed next to
+      *    each detail line's SKU code
+           select product-file
+               assign to "../../../../data/ProductMaster.dat"
+               organization is line sequential
+               file status is ws-product-status.
+
+      *    Month-to-date/Year-to-date Accumulator - persists across
+      *    runs so the summary can show MTD/YTD totals, not just today
+           select sl-accumulator-file
+               assign to "../../../../data/SLAccumulator.dat"
+               organization is line sequential
+               file status is ws-accum-status.
+
+      *    Comma-delimited export of the same detail/summary data, for
+      *    dropping straight into a spreadsheet
+           select csv-file
+               assign to "../../../../data/S&LReport.csv"
+               organization is line sequential.
+
+      *    Date-Stamped Archive Copies - generic text-line files whose
+      *    assigned name is built at runtime so every run's output can
+      *    be copied off to a dated file, not just overwritten
+           select archive-read-file
+               assign to dynamic ws-archive-read-path
+               organization is line sequential.
+
+           select archive-write-file
+               assign to dynamic ws-archive-write-path
+               organization is line sequential.
+
+      *    Configurable large-transaction exception threshold -
+      *    missing file tolerated the same way as the product master
+      *    and accumulator files
+           select exception-threshold-file
+               assign to "../../../../data/ExceptionThreshold.ctl"
+               organization is line sequential
+               file status is ws-threshold-status.
+
+      *    Large-Transaction Exception Listing - any Sale or Layaway
+      *    over the configured threshold is pulled onto its own
+      *    listing for a manager to sign off on
+           select exception-file
+               assign to "../../../../data/S&LExceptions.out"
+               organization is line sequential.
+
+      *    Historical Sales Record - one entry per Sale, keyed by
+      *    invoice number, so ReturnsProcessing can check a Return
+      *    against a real, un-refunded original sale before it's
+      *    accepted; organization indexed same as req009's layaway
+      *    ledger
+           select sales-history-file
+               assign to "../../../../data/SalesHistory.dat"
+               organization is indexed
+               access mode is dynamic
+               record key is hist-invoice-num
+               file status is ws-hist-status.
+
+      *    Layaway running-balance ledger - DataSplitAndCount's
+      *    335-update-layaway-ledger has already posted this batch's
+      *    Layaway payments by the time S&LProcessing runs, so reading
+      *    it here tells a payment that pays off a layaway's balance
+      *    in full from one that doesn't, so only a completed layaway
+      *    enters SalesHistory.dat and becomes returnable
+           select layaway-ledger-file
+               assign to "../../../../data/LayawayLedger.dat"
+               organization is indexed
+               access mode is dynamic
+               record key is ledg-invoice-num
+               file status is ws-ledger-status.
+
 
        data division.
        file section.
@@ -46,12 +130,7 @@
                88 il-type-CR             value "CR".
                88 il-type-DB             value "DB".
            05 il-store-num               pic 99.
-               88 il-store-1             value 01.
-               88 il-store-2             value 02.
-               88 il-store-3             value 03.
-               88 il-store-4             value 04.
-               88 il-store-5             value 05.
-               88 il-store-12            value 12.
+               88 il-valid-store-num     value 01 thru 12.
            05 il-invoice-num.
                10 il-invoice-letter1     pic x.
                    88 il-valid-letter1   value 'A' thru 'E'.
@@ -67,9 +146,96 @@
       *Output Records
        fd output-file
            data record is output-line
-           record contains 87 characters.
+           record contains 110 characters.
+
+       01 output-line                    pic x(110).
+
+       fd sl-control-file
+           data record is sl-control-line
+           record contains 38 characters.
+
+       01 sl-control-line.
+           05 sctl-rec-count             pic 9(3).
+           05 sctl-total-amt             pic 9(5)v99.
+           05 sctl-total-tax             pic 9(5)v99.
+           05 sctl-hi-store-num          pic 99.
+           05 sctl-hi-store-amt          pic 9(5)v99.
+           05 sctl-lo-store-num          pic 99.
+           05 sctl-lo-store-amt          pic 9(5)v99.
+           05 sctl-exception-cnt         pic 9(3).
+
+       fd product-file
+           data record is product-line
+           record contains 35 characters.
+
+       01 product-line.
+           05 pm-sku                     pic x(15).
+           05 pm-description             pic x(20).
+
+       fd sl-accumulator-file
+           data record is sl-accumulator-line
+           record contains 42 characters.
+
+       01 sl-accumulator-line.
+           05 acc-year                   pic 9(4).
+           05 acc-month                  pic 99.
+           05 acc-mtd-amt                pic 9(7)v99.
+           05 acc-mtd-tax                pic 9(7)v99.
+           05 acc-ytd-amt                pic 9(7)v99.
+           05 acc-ytd-tax                pic 9(7)v99.
 
-       01 output-line                    pic x(87).
+       fd csv-file
+           data record is csv-line
+           record contains 100 characters.
+
+       01 csv-line                       pic x(100).
+
+       fd archive-read-file
+           data record is archive-read-line
+           record contains 200 characters.
+
+       01 archive-read-line              pic x(200).
+
+       fd archive-write-file
+           data record is archive-write-line
+           record contains 200 characters.
+
+       01 archive-write-line             pic x(200).
+
+       fd exception-threshold-file
+           data record is exception-threshold-line
+           record contains 7 characters.
+
+       01 exception-threshold-line.
+           05 etl-threshold-amt          pic 9(5)v99.
+
+       fd exception-file
+           data record is exception-line
+           record contains 110 characters.
+
+       01 exception-line                 pic x(110).
+
+       fd sales-history-file
+           data record is hist-record.
+
+       01 hist-record.
+           05 hist-invoice-num           pic x(9).
+           05 hist-amount                pic 9(5)v99.
+           05 hist-sku                   pic x(15).
+           05 hist-store-num             pic 99.
+           05 hist-refunded-flag         pic x.
+               88 hist-refunded          value 'Y'.
+               88 hist-not-refunded      value 'N'.
+
+       fd layaway-ledger-file
+           data record is ledg-record.
+
+       01 ledg-record.
+           05 ledg-invoice-num           pic x(9).
+           05 ledg-total-price           pic 9(5)v99.
+           05 ledg-paid-to-date          pic 9(5)v99.
+           05 ledg-balance               pic 9(5)v99.
+           05 ledg-store-num             pic 99.
 
 
        working-storage section.
@@ -92,6 +258,7 @@
            05 filler                     pic x(10)   value "Store".
            05 filler                     pic x(16)   value "Invoice".
            05 filler                     pic x(16)   value "SKU".
+           05 filler                     pic x(23)   value "Product".
            05 filler                     pic x(7)    value "Tax".
 
        01 ws-header3-headings.
@@ -101,6 +268,7 @@
            05 filler                     pic x(10)   value "Number".
            05 filler                     pic x(16)   value "Number".
            05 filler                     pic x(16)   value "Code".
+           05 filler               pic x(16) value "Description".
            05 filler                     pic x(7)    value "Owed".
 
        01 ws-header4-underlines.
@@ -113,6 +281,8 @@
            05 filler                     pic x(12)   value  "---------".
            05 filler                     pic x(18)
                value "---------------".
+           05 filler                     pic x(23)
+               value "-------------------".
            05 filler                     pic x(10)   value "----------".
 
       *Detail Line
@@ -130,6 +300,8 @@
            05 filler                     pic x(3)    value spaces.
            05 ws-dl-SKU                  pic x(15).
            05 filler                     pic x(3)    value spaces.
+           05 ws-dl-description          pic x(20).
+           05 filler                     pic x(3)    value spaces.
            05 ws-dl-tax                  pic $zz,zz9.99.
 
       *SUMMARY LINES
@@ -142,7 +314,7 @@
        01 ws-total-tax-owing.
            05 filler                     pic x(31)
                value "Total Tax Owing for All Stores=".
-           05 filler                     pic x(3).
+           05 filler                     pic x(3)    value spaces.
            05 ws-total-tax-sl            pic $zzzz9.99.
            05 filler                     pic x(44)   value spaces.
 
@@ -228,6 +400,102 @@
            05 ws-les                     pic $zzz9.99.
            05 filler                     pic x(39)   value spaces.
 
+      *Full Store-By-Store Ranking
+       01 ws-rank-header.
+           05 filler                     pic x(29)
+               value "STORE-BY-STORE RANKING".
+           05 filler                     pic x(51)   value spaces.
+
+       01 ws-rank-column-headings.
+           05 filler                     pic x(8)    value "Rank".
+           05 filler                     pic x(10)   value "Store".
+           05 filler                     pic x(15)   value "Amount".
+           05 filler                     pic x(47)   value spaces.
+
+       01 ws-rank-detail-line.
+           05 filler                     pic x(2)    value spaces.
+           05 ws-rank-print              pic z9.
+           05 filler                     pic x(6)    value spaces.
+           05 ws-rank-store-print        pic x(8).
+           05 filler                     pic x(2)    value spaces.
+           05 ws-rank-amt-print          pic $zzz9.99.
+           05 filler                     pic x(41)   value spaces.
+
+      *Large-Transaction Exception Listing
+       01 ws-exception-header.
+           05 filler                     pic x(35)
+               value "LARGE TRANSACTION EXCEPTION LISTING".
+           05 filler                     pic x(16)
+               value " - THRESHOLD OF ".
+           05 ws-exc-threshold-print     pic $zz,zz9.99.
+           05 filler                     pic x(49)   value spaces.
+
+       01 ws-exception-column-headings.
+           05 filler                     pic x(7)    value "Code".
+           05 filler                     pic x(9)    value "Store".
+           05 filler                     pic x(13)   value "Invoice".
+           05 filler                     pic x(18)   value "SKU".
+           05 filler                     pic x(15)   value "Amount".
+           05 filler                     pic x(48)   value spaces.
+
+       01 ws-exception-detail-line.
+           05 filler                     pic x(2)    value spaces.
+           05 ws-exc-code                pic x.
+           05 filler                     pic x(6)    value spaces.
+           05 ws-exc-store-num           pic 99.
+           05 filler                     pic x(5)    value spaces.
+           05 ws-exc-invoice-num         pic x(9).
+           05 filler                     pic x(4)    value spaces.
+           05 ws-exc-SKU                 pic x(15).
+           05 filler                     pic x(3)    value spaces.
+           05 ws-exc-amount              pic $zz,zz9.99.
+           05 filler                     pic x(3)    value spaces.
+           05 filler                     pic x(25)
+               value "*** EXCEEDS THRESHOLD ***".
+           05 filler                     pic x(25)   value spaces.
+
+       01 ws-exception-none-line.
+           05 filler                     pic x(40)
+               value "No large-transaction exceptions this run".
+           05 filler                     pic x(24)
+               value " - no sign-off required.".
+           05 filler                     pic x(46)   value spaces.
+
+       01 ws-exception-signoff-line1.
+           05 filler                     pic x(40)
+               value "*** MANAGER SIGN-OFF REQUIRED BEFORE THI".
+           05 filler                     pic x(32)
+               value "S BATCH IS CONSIDERED CLOSED ***".
+           05 filler                     pic x(38)   value spaces.
+
+       01 ws-exception-signoff-line2.
+           05 filler                     pic x(42)
+               value "SIGNATURE: _______________________________".
+           05 filler                     pic x(6)    value "DATE: ".
+           05 filler                     pic x(12)
+               value "____________".
+           05 filler                     pic x(50)   value spaces.
+
+       01 ws-mtd-summary.
+           05 filler                     pic x(30)
+               value "Month-To-Date Sales Amount = ".
+           05 ws-mtd-amt                 pic $$$,$$9.99.
+           05 filler                     pic x(5)    value spaces.
+           05 filler                     pic x(17)
+               value "MTD Tax Owing = ".
+           05 ws-mtd-tax                 pic $$$,$$9.99.
+           05 filler                     pic x(27)   value spaces.
+
+       01 ws-ytd-summary.
+           05 filler                     pic x(30)
+               value "Year-To-Date Sales Amount = ".
+           05 ws-ytd-amt                 pic $$,$$$,$$9.99.
+           05 filler                     pic x(5)    value spaces.
+           05 filler                     pic x(17)
+               value "YTD Tax Owing = ".
+           05 ws-ytd-tax                 pic $$,$$$,$$9.99.
+           05 filler                     pic x(25)   value spaces.
+
       *Page and Line Variables
        01 ws-calculations.
            05 ws-calc-sl-percent         pic 999v9(4).
@@ -240,22 +508,38 @@
 
        01 ws-temp-variables.
            05 ws-temp-tax-amount         pic 9(5)v99.
-           05 ws-total-tax               pic 9(5)v99.
-           05 ws-tbl-stn1                pic 9(5)v99.
-           05 ws-tbl-stn2                pic 9(5)v99.
-           05 ws-tbl-stn3                pic 9(5)v99.
-           05 ws-tbl-stn4                pic 9(5)v99.
-           05 ws-tbl-stn5                pic 9(5)v99.
-           05 ws-tbl-stn12               pic 9(5)v99.
+           05 ws-total-tax               pic 9(5)v99 value 0.
            05 ws-highest-amt             pic 9(5)v99 value 0.
            05 ws-lowest-amt              pic 9(5)v99 value 90000.
 
+      *Store Totals Table, subscripted directly by store number
+      *(stores are numbered 01 through 12 with no gaps)
+       77 ws-num-stores                  pic 99       value 12.
+       77 ws-store-idx                   pic 99       value 0.
+       77 ws-hes-store-num               pic 99       value 0.
+       77 ws-les-store-num               pic 99       value 0.
+       01 ws-store-totals.
+           05 ws-tbl-stn                 pic 9(5)v99 value 0
+                                          occurs 12 times.
+
+      *Full Store-By-Store Ranking - a working copy of the store
+      *totals table, sorted highest to lowest, built fresh each run
+       77 ws-rank-i                      pic 99       value 0.
+       77 ws-rank-j                      pic 99       value 0.
+       77 ws-rank-high-idx               pic 99       value 0.
+       77 ws-rank-temp-amt               pic 9(5)v99  value 0.
+       77 ws-rank-temp-stn               pic 99       value 0.
+       01 ws-rank-table.
+           05 ws-rank-entry              occurs 12 times.
+               10 ws-rank-store-num      pic 99.
+               10 ws-rank-amt            pic 9(5)v99.
+
        01 ws-running-totals.
            05 ws-page-counter            pic 99      value 0.
            05 ws-line-counter            pic 99      value 0.
-           05 ws-sl-trans-amt            pic 9(5)v99.
-           05 ws-s-trans-amt             pic 9(5)v99.
-           05 ws-l-trans-amt             pic 9(5)v99.
+           05 ws-sl-trans-amt            pic 9(5)v99 value 0.
+           05 ws-s-trans-amt             pic 9(5)v99 value 0.
+           05 ws-l-trans-amt             pic 9(5)v99 value 0.
 
        01 ws-counters.
            05 ws-tbl-rc-sl               pic 999     value 0.
@@ -275,37 +559,178 @@
       * 77 ws-cnst-6                      pic 9       value 6.
        77 ws-cnst-open-file              pic x       value "o".
        77 ws-cnst-file-empty             pic x       value "x".
-       77 ws-cnst-tax-percentage         pic 9v99    value 0.13.
        77 ws-lines-per-page              pic 99      value 20.
-       77 ws-cnst-store-1                pic x(8)    value "STORE 1".
-       77 ws-cnst-store-2                pic x(8)    value "STORE 2".
-       77 ws-cnst-store-3                pic x(8)    value "STORE 3".
-       77 ws-cnst-store-4                pic x(8)    value "STORE 4".
-       77 ws-cnst-store-5                pic x(8)    value "STORE 5".
-       77 ws-cnst-store-12               pic x(8)    value "STORE 12".
+
+      *Per-Store Tax Rate Table, subscripted directly by store number
+      *same as the store totals table; stores 09-12 are in a newer
+      *jurisdiction with its own rate
+       77 ws-store-tax-literal           pic x(36)
+           value "013013013013013013013013015015015015".
+       77 ws-tax-rate                    pic 9v99
+           occurs 12 times
+           redefines ws-store-tax-literal.
 
        01 ws-flags.
            05 ws-eof-flag                pic x.
                88 eof-open               value "o".
                88 eof-empty              value "x".
 
+      *Product Master Table - loaded once at startup so each detail
+      *line's SKU can be looked up without re-reading the master file
+       01 ws-product-table.
+           05 ws-pm-entry                occurs 3000 times
+                                          indexed by ws-pm-idx.
+               10 ws-pm-sku               pic x(15).
+               10 ws-pm-desc              pic x(20).
+       77 ws-product-count                pic 9(4)    value 0.
+       77 ws-product-status                pic xx      value spaces.
+
+      *Month-to-date/Year-to-date Accumulator Variables
+       77 ws-accum-status                 pic xx      value spaces.
+
+      *Large-Transaction Exception Threshold - a configurable dollar
+      *amount above which a Sale or Layaway is pulled onto its own
+      *exception listing; missing control file tolerated the same as
+      *the product master/accumulator files, defaulting to $500.00
+       77 ws-threshold-status             pic xx      value spaces.
+       77 ws-exception-threshold          pic 9(5)v99 value 500.00.
+       77 ws-exception-count              pic 999     value 0.
+
+      *Historical Sales Record - status field for the indexed file's
+      *open-for-input-output/create-if-missing check, same pattern as
+      *req009's layaway ledger
+       77 ws-hist-status                  pic xx      value spaces.
+       77 ws-ledger-status                pic xx      value spaces.
+       77 ws-ledger-open-flag             pic x       value 'n'.
+
+      *Date-Stamped Archive Copies
+       77 ws-archive-date                 pic x(8)    value spaces.
+       77 ws-archive-read-path            pic x(100)  value spaces.
+       77 ws-archive-write-path           pic x(100)  value spaces.
+       77 ws-archive-eof-flag             pic x       value 'n'.
+       01 ws-today.
+           05 ws-today-yyyy               pic 9(4).
+           05 ws-today-mm                 pic 99.
+           05 ws-today-dd                 pic 99.
+
 
        procedure division.
        000-main.
            perform 100-open-files.
+           perform 110-load-product-master.
+           perform 120-load-accumulator.
+           perform 130-load-exception-threshold.
+           perform 135-write-exception-header.
+           perform 140-open-sales-history.
            perform 200-read-files.
            perform 400-perform-details
                until eof-empty.
            perform 500-print-totals.
            perform 600-close-files.
+           perform 700-archive-output-files.
            goback.
 
        100-open-files.
       *    Open input and output files
            open input input-file,
-                output output-file.
+                output output-file,
+                output csv-file,
+                output exception-file.
            move ws-cnst-open-file              to ws-eof-flag.
 
+           move "CODE,AMOUNT,TYPE,STORE,INVOICE,SKU,DESCRIPTION,TAX"
+               to csv-line.
+           write csv-line.
+
+       110-load-product-master.
+           open input product-file.
+           if ws-product-status = "00" then
+               perform until ws-product-status not = "00"
+                   read product-file
+                       at end
+                           move "10"        to ws-product-status
+                       not at end
+                           if ws-product-count < 3000 then
+                               add 1            to ws-product-count
+                               move pm-sku
+                                   to ws-pm-sku(ws-product-count)
+                               move pm-description
+                                   to ws-pm-desc(ws-product-count)
+                           end-if
+                   end-read
+               end-perform
+               close product-file
+           end-if.
+
+       120-load-accumulator.
+           move function current-date(1:8)     to ws-today.
+           open input sl-accumulator-file.
+           if ws-accum-status = "00" then
+               read sl-accumulator-file
+                   at end
+                       perform 125-init-accumulator
+                   not at end
+                       if acc-year = ws-today-yyyy and
+                          acc-month = ws-today-mm then
+                           continue
+                       else
+                           if acc-year = ws-today-yyyy then
+                               move 0           to acc-mtd-amt
+                               move 0           to acc-mtd-tax
+                           else
+                               move 0           to acc-mtd-amt
+                               move 0           to acc-mtd-tax
+                               move 0           to acc-ytd-amt
+                               move 0           to acc-ytd-tax
+                           end-if
+                       end-if
+               end-read
+               close sl-accumulator-file
+           else
+               perform 125-init-accumulator
+           end-if.
+
+       125-init-accumulator.
+           move 0                              to acc-mtd-amt
+           move 0                              to acc-mtd-tax
+           move 0                              to acc-ytd-amt
+           move 0                              to acc-ytd-tax.
+
+       130-load-exception-threshold.
+           open input exception-threshold-file.
+           if ws-threshold-status = "00" then
+               read exception-threshold-file
+                   at end
+                       continue
+                   not at end
+                       move etl-threshold-amt
+                           to ws-exception-threshold
+               end-read
+               close exception-threshold-file
+           end-if.
+
+       135-write-exception-header.
+           move ws-exception-threshold
+               to ws-exc-threshold-print.
+           write exception-line from ws-exception-header.
+           write exception-line from ws-exception-column-headings.
+
+       140-open-sales-history.
+           open i-o sales-history-file.
+           if ws-hist-status = "35" then
+               open output sales-history-file
+               close sales-history-file
+               open i-o sales-history-file
+           end-if.
+
+      *    Opened input-only - this run only needs to read the
+      *    balance DataSplitAndCount already posted for today's
+      *    Layaway payments, not update it
+           open input layaway-ledger-file.
+           if ws-ledger-status = "00" then
+               move 'y'                         to ws-ledger-open-flag
+           end-if.
+
        200-read-files.
       *    Check to see if input file is empty
            read input-file
@@ -353,13 +778,14 @@
            move il-store-num                   to ws-dl-store-num.
            move il-invoice-num                 to ws-dl-invoice-num.
            move il-SKU                         to ws-dl-SKU.
+           perform 415-lookup-product-description.
 
            add ws-cnst-1                       to ws-tbl-rc-sl.
            add il-amount                       to ws-sl-trans-amt.
 
       *    CALCULATIONS
            multiply il-amount
-               by ws-cnst-tax-percentage
+               by ws-tax-rate(il-store-num)
                giving ws-temp-tax-amount rounded.
            add ws-temp-tax-amount              to ws-total-tax.
 
@@ -367,9 +793,11 @@
            IF il-code-S THEN
                add ws-cnst-1                   to ws-tbl-rc-s
                add il-amount                   to ws-s-trans-amt
+               perform 418-update-sales-history
            ELSE IF il-code-L THEN
                add ws-cnst-1                   to ws-tbl-rc-l
                add il-amount                   to ws-l-trans-amt
+               perform 419-check-layaway-payoff
            END-IF.
 
       *    DETERMINE TRANSACTION TYPE
@@ -382,19 +810,8 @@
            END-IF.
 
       *    DETERMINE THE STORE
-           IF il-store-1 THEN
-               add il-amount                   to ws-tbl-stn1
-           ELSE IF il-store-2 THEN
-               add il-amount                   to ws-tbl-stn2
-           ELSE IF il-store-3 THEN
-               add il-amount                   to ws-tbl-stn3
-           ELSE IF il-store-4 THEN
-               add il-amount                   to ws-tbl-stn4
-           ELSE IF il-store-5 THEN
-               add il-amount                   to ws-tbl-stn5
-           ELSE
-               add il-amount                   to ws-tbl-stn12
-           END-IF.
+           add il-amount
+               to ws-tbl-stn(il-store-num).
 
       *    FINAL MOVES BEFORE WRITING THE LINES
            move ws-temp-tax-amount to ws-dl-tax.
@@ -402,8 +819,88 @@
            write output-line from ws-detail-line
                after advancing ws-cnst-1 lines.
 
+           perform 416-write-csv-detail.
+
+      *    LARGE-TRANSACTION EXCEPTION CHECK
+           if il-amount > ws-exception-threshold
+               perform 417-write-exception-detail
+           end-if.
+
            perform 200-read-files.
 
+       416-write-csv-detail.
+           move spaces                         to csv-line.
+           string
+               function trim(il-code)          delimited by size
+               ","                              delimited by size
+               function trim(ws-dl-amount)     delimited by size
+               ","                              delimited by size
+               function trim(il-type)          delimited by size
+               ","                              delimited by size
+               function trim(il-store-num)     delimited by size
+               ","                              delimited by size
+               function trim(il-invoice-num)   delimited by size
+               ","                              delimited by size
+               function trim(il-SKU)           delimited by size
+               ","                              delimited by size
+               function trim(ws-dl-description) delimited by size
+               ","                              delimited by size
+               function trim(ws-dl-tax)        delimited by size
+               into csv-line
+           end-string.
+           write csv-line.
+
+       417-write-exception-detail.
+           add ws-cnst-1                        to ws-exception-count.
+           move il-code                         to ws-exc-code.
+           move il-store-num                    to ws-exc-store-num.
+           move il-invoice-num                  to ws-exc-invoice-num.
+           move il-SKU                          to ws-exc-SKU.
+           move il-amount                       to ws-exc-amount.
+           write exception-line from ws-exception-detail-line.
+
+       418-update-sales-history.
+           move il-invoice-num                  to hist-invoice-num.
+           read sales-history-file
+               invalid key
+                   move il-amount               to hist-amount
+                   move il-SKU                  to hist-sku
+                   move il-store-num            to hist-store-num
+                   move 'N'                     to hist-refunded-flag
+                   write hist-record
+               not invalid key
+                   move il-amount               to hist-amount
+                   move il-SKU                  to hist-sku
+                   move il-store-num            to hist-store-num
+                   move 'N'                     to hist-refunded-flag
+                   rewrite hist-record
+           end-read.
+
+      *    A Layaway only becomes a returnable "original sale" once
+      *    it's fully paid off, so check DataSplitAndCount's ledger
+      *    for a zero balance before posting it to SalesHistory.dat
+       419-check-layaway-payoff.
+           if ws-ledger-open-flag = 'y' then
+               move il-invoice-num              to ledg-invoice-num
+               read layaway-ledger-file
+                   invalid key
+                       continue
+                   not invalid key
+                       if ledg-balance = zero then
+                           perform 418-update-sales-history
+                       end-if
+               end-read
+           end-if.
+
+       415-lookup-product-description.
+           move spaces                         to ws-dl-description.
+           perform varying ws-pm-idx from 1 by 1
+               until ws-pm-idx > ws-product-count
+               if ws-pm-sku(ws-pm-idx) = il-SKU
+                   move ws-pm-desc(ws-pm-idx)  to ws-dl-description
+               end-if
+           end-perform.
+
        500-print-totals.
            perform 510-calculate-totals.
 
@@ -430,58 +927,103 @@
            write output-line from ws-lowest-earning-store
                after advancing ws-cnst-2 lines.
 
+           perform 530-print-store-ranking.
+
+           perform 540-print-exception-trailer.
+
+      *    Write control totals for the consolidated daily summary
+           move ws-tbl-rc-sl                   to sctl-rec-count.
+           move ws-sl-trans-amt                to sctl-total-amt.
+           move ws-total-tax                   to sctl-total-tax.
+           move ws-hes-store-num               to sctl-hi-store-num.
+           move ws-highest-amt                 to sctl-hi-store-amt.
+           move ws-les-store-num               to sctl-lo-store-num.
+           move ws-lowest-amt                  to sctl-lo-store-amt.
+           move ws-exception-count             to sctl-exception-cnt.
+           open output sl-control-file.
+           write sl-control-line.
+           close sl-control-file.
+
+           perform 520-update-accumulator.
+
+           move acc-mtd-amt                    to ws-mtd-amt.
+           move acc-mtd-tax                    to ws-mtd-tax.
+           write output-line from ws-mtd-summary
+               after advancing ws-cnst-2 lines.
+
+           move acc-ytd-amt                    to ws-ytd-amt.
+           move acc-ytd-tax                    to ws-ytd-tax.
+           write output-line from ws-ytd-summary
+               after advancing ws-cnst-1 lines.
+
+           perform 525-write-csv-summary.
+
+       525-write-csv-summary.
+           move spaces                         to csv-line.
+           write csv-line.
+           string
+               "TOTAL S&L COUNT,"                delimited by size
+               function trim(ws-tbl-rc-sl)       delimited by size
+               into csv-line
+           end-string.
+           write csv-line.
+           move spaces                         to csv-line.
+           string
+               "TOTAL S&L AMOUNT,"                delimited by size
+               function trim(ws-sl-trans-amt)     delimited by size
+               into csv-line
+           end-string.
+           write csv-line.
+           move spaces                         to csv-line.
+           string
+               "TOTAL TAX OWING,"                 delimited by size
+               function trim(ws-total-tax)        delimited by size
+               into csv-line
+           end-string.
+           write csv-line.
+           move spaces                         to csv-line.
+           string
+               "MTD AMOUNT,"                       delimited by size
+               function trim(acc-mtd-amt)          delimited by size
+               into csv-line
+           end-string.
+           write csv-line.
+           move spaces                         to csv-line.
+           string
+               "YTD AMOUNT,"                       delimited by size
+               function trim(acc-ytd-amt)          delimited by size
+               into csv-line
+           end-string.
+           write csv-line.
+
+       520-update-accumulator.
+           add ws-sl-trans-amt                 to acc-mtd-amt.
+           add ws-total-tax                    to acc-mtd-tax.
+           add ws-sl-trans-amt                 to acc-ytd-amt.
+           add ws-total-tax                    to acc-ytd-tax.
+           move ws-today-yyyy                  to acc-year.
+           move ws-today-mm                    to acc-month.
+           open output sl-accumulator-file.
+           write sl-accumulator-line.
+           close sl-accumulator-file.
 
        510-calculate-totals.
-      *        DETERMINE HIGHEST PRODUCING STORE
-               IF ws-tbl-stn1 > ws-highest-amt
-                   move ws-tbl-stn1            to ws-highest-amt
-                   move ws-cnst-store-1        to ws-high-store-name
-               END-IF.
-               IF ws-tbl-stn2 > ws-highest-amt
-                   move ws-tbl-stn2            to ws-highest-amt
-                   move ws-cnst-store-2        to ws-high-store-name
-               END-IF.
-               IF ws-tbl-stn3 > ws-highest-amt
-                   move ws-tbl-stn3            to ws-highest-amt
-                   move ws-cnst-store-3        to ws-high-store-name
-               END-IF.
-               IF ws-tbl-stn4 > ws-highest-amt
-                   move ws-tbl-stn4            to ws-highest-amt
-                   move ws-cnst-store-4        to ws-high-store-name
-               END-IF.
-               IF ws-tbl-stn5 > ws-highest-amt
-                   move ws-tbl-stn5            to ws-highest-amt
-                   move ws-cnst-store-5        to ws-high-store-name
-               END-IF.
-               IF ws-tbl-stn12 > ws-highest-amt
-                   move ws-tbl-stn12           to ws-highest-amt
-                   move ws-cnst-store-12       to ws-high-store-name
-               END-IF.
-      *        DETERMINE LOWEST PRODUCING STORE
-               IF ws-tbl-stn1 < ws-lowest-amt
-                   move ws-tbl-stn1            to ws-lowest-amt
-                   move ws-cnst-store-1        to ws-low-store-name
-               END-IF.
-               IF ws-tbl-stn2 < ws-lowest-amt
-                   move ws-tbl-stn2            to ws-lowest-amt
-                   move ws-cnst-store-2        to ws-low-store-name
-               END-IF.
-               IF ws-tbl-stn3 < ws-lowest-amt
-                   move ws-tbl-stn3            to ws-lowest-amt
-                   move ws-cnst-store-3        to ws-low-store-name
-               END-IF.
-               IF ws-tbl-stn4 < ws-lowest-amt
-                   move ws-tbl-stn4            to ws-lowest-amt
-                   move ws-cnst-store-4        to ws-low-store-name
-               END-IF.
-               IF ws-tbl-stn5 < ws-lowest-amt
-                   move ws-tbl-stn5            to ws-lowest-amt
-                   move ws-cnst-store-5        to ws-low-store-name
-               END-IF.
-               IF ws-tbl-stn12 < ws-lowest-amt
-                   move ws-tbl-stn12           to ws-lowest-amt
-                   move ws-cnst-store-12       to ws-low-store-name
-               END-IF.
+      *        DETERMINE HIGHEST AND LOWEST PRODUCING STORE
+           perform varying ws-store-idx from 1 by 1
+               until ws-store-idx > ws-num-stores
+               if ws-tbl-stn(ws-store-idx) > ws-highest-amt
+                   move ws-tbl-stn(ws-store-idx) to ws-highest-amt
+                   move ws-store-idx           to ws-hes-store-num
+                   string "STORE " ws-hes-store-num
+                       delimited by size into ws-high-store-name
+               end-if
+               if ws-tbl-stn(ws-store-idx) < ws-lowest-amt
+                   move ws-tbl-stn(ws-store-idx) to ws-lowest-amt
+                   move ws-store-idx           to ws-les-store-num
+                   string "STORE " ws-les-store-num
+                       delimited by size into ws-low-store-name
+               end-if
+           end-perform.
 
 
            move ws-tbl-rc-sl                   to ws-sl-count.
@@ -523,9 +1065,122 @@
            move ws-debit-percent               to ws-debit-percentage.
 
 
+       530-print-store-ranking.
+      *    Load the working copy of the store totals table, straight
+      *    across from the store-number-subscripted totals built
+      *    during the day's processing
+           perform varying ws-rank-i from 1 by 1
+               until ws-rank-i > ws-num-stores
+               move ws-rank-i              to
+                   ws-rank-store-num(ws-rank-i)
+               move ws-tbl-stn(ws-rank-i)  to ws-rank-amt(ws-rank-i)
+           end-perform.
+
+      *    Selection sort, highest amount first - only 12 stores, so
+      *    a simple pass is plenty
+           perform varying ws-rank-i from 1 by 1
+               until ws-rank-i > ws-num-stores
+               move ws-rank-i              to ws-rank-high-idx
+               perform varying ws-rank-j from ws-rank-i by 1
+                   until ws-rank-j > ws-num-stores
+                   if ws-rank-amt(ws-rank-j) >
+                           ws-rank-amt(ws-rank-high-idx)
+                       move ws-rank-j       to ws-rank-high-idx
+                   end-if
+               end-perform
+               if ws-rank-high-idx not = ws-rank-i
+                   move ws-rank-amt(ws-rank-i)
+                       to ws-rank-temp-amt
+                   move ws-rank-store-num(ws-rank-i)
+                       to ws-rank-temp-stn
+                   move ws-rank-amt(ws-rank-high-idx)
+                       to ws-rank-amt(ws-rank-i)
+                   move ws-rank-store-num(ws-rank-high-idx)
+                       to ws-rank-store-num(ws-rank-i)
+                   move ws-rank-temp-amt
+                       to ws-rank-amt(ws-rank-high-idx)
+                   move ws-rank-temp-stn
+                       to ws-rank-store-num(ws-rank-high-idx)
+               end-if
+           end-perform.
+
+           write output-line from ws-rank-header
+               after advancing ws-cnst-2 lines.
+           write output-line from ws-rank-column-headings
+               after advancing ws-cnst-1 lines.
+
+           perform varying ws-rank-i from 1 by 1
+               until ws-rank-i > ws-num-stores
+               move ws-rank-i               to ws-rank-print
+               string "STORE " ws-rank-store-num(ws-rank-i)
+                   delimited by size into ws-rank-store-print
+               move ws-rank-amt(ws-rank-i)   to ws-rank-amt-print
+               write output-line from ws-rank-detail-line
+                   after advancing ws-cnst-1 lines
+           end-perform.
+
+
+       540-print-exception-trailer.
+           if ws-exception-count = 0
+               write exception-line from ws-exception-none-line
+           else
+               write exception-line from ws-exception-signoff-line1
+               write exception-line from ws-exception-signoff-line2
+           end-if.
 
        600-close-files.
            close output-file.
            close input-file.
+           close csv-file.
+           close exception-file.
+           close sales-history-file.
+           if ws-ledger-open-flag = 'y' then
+               close layaway-ledger-file
+           end-if.
+
+       700-archive-output-files.
+           move function current-date(1:8)  to ws-archive-date.
+
+           move "../../../../data/S&LReport.out"
+               to ws-archive-read-path.
+           string "../../../../data/S&LReport_" delimited by size
+                  ws-archive-date             delimited by size
+                  ".out"                      delimited by size
+                  into ws-archive-write-path
+           end-string.
+           perform 710-copy-archive-file.
+
+           move "../../../../data/S&LReport.csv"
+               to ws-archive-read-path.
+           string "../../../../data/S&LReport_" delimited by size
+                  ws-archive-date             delimited by size
+                  ".csv"                      delimited by size
+                  into ws-archive-write-path
+           end-string.
+           perform 710-copy-archive-file.
+
+           move "../../../../data/S&LExceptions.out"
+               to ws-archive-read-path.
+           string "../../../../data/S&LExceptions_" delimited by size
+                  ws-archive-date             delimited by size
+                  ".out"                      delimited by size
+                  into ws-archive-write-path
+           end-string.
+           perform 710-copy-archive-file.
+
+       710-copy-archive-file.
+           open input archive-read-file.
+           open output archive-write-file.
+           move 'n'                         to ws-archive-eof-flag.
+           perform until ws-archive-eof-flag = 'y'
+               read archive-read-file
+                   at end
+                       move 'y'             to ws-archive-eof-flag
+                   not at end
+                       write archive-write-line from archive-read-line
+               end-read
+           end-perform.
+           close archive-read-file.
+           close archive-write-file.
 
        end program SalesAndLayawaysProcessing.
