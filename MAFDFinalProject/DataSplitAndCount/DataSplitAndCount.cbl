@@ -32,6 +32,45 @@
            select totals-file
                assign to "../../../../data/CountsAndControlTotals.out"
                organization is line sequential.
+
+      *    Exchange records (code 'X') - item swaps, kept apart from
+      *    plain sales and returns so they don't overstate either total
+           select exchange-file
+               assign to "../../../../data/ExchangeRecords.dat"
+               organization is line sequential.
+
+      *    Edit's control totals, used to reconcile Edit's valid-record
+      *    count against what actually made it through the split
+           select edit-control-file
+               assign to "../../../../data/EditControlTotals.ctl"
+               organization is line sequential
+               file status is ws-edit-control-status.
+
+      *    Control totals, picked up by the consolidated daily summary
+           select datasplit-control-file
+               assign to "../../../../data/DataSplitControlTotals.ctl"
+               organization is line sequential.
+
+      *    Layaway running-balance ledger, keyed by invoice number so
+      *    payments against the same invoice in a later batch update
+      *    the existing balance instead of starting over
+           select layaway-ledger-file
+               assign to "../../../../data/LayawayLedger.dat"
+               organization is indexed
+               access mode is dynamic
+               record key is ledg-invoice-num
+               file status is ws-ledger-status.
+
+      *    Date-Stamped Archive Copies - generic text-line files whose
+      *    assigned name is built at runtime so every run's output can
+      *    be copied off to a dated file, not just overwritten
+           select archive-read-file
+               assign to dynamic ws-archive-read-path
+               organization is line sequential.
+
+           select archive-write-file
+               assign to dynamic ws-archive-write-path
+               organization is line sequential.
       *
        DATA DIVISION.
        FILE SECTION.
@@ -45,18 +84,14 @@
                88 il-code-S                    value 'S'.
                88 il-code-R                    value 'R'.
                88 il-code-L                    value 'L'.
+               88 il-code-X                    value 'X'.
            05 il-amount              pic 9(5)v99.
            05 il-type                pic x(2).
                88 il-type-CA                   value "CA".
                88 il-type-CR                   value "CR".
                88 il-type-DB                   value "DB".
            05 il-store-num           pic 99.
-               88 il-store-1                   value 01.
-               88 il-store-2                   value 02.
-               88 il-store-3                   value 03.
-               88 il-store-4                   value 04.
-               88 il-store-5                   value 05.
-               88 il-store-12                  value 12.
+               88 il-valid-store-num           value 01 thru 12.
            05 il-invoice-num.
                10 il-invoice-letter1 pic x.
                    88 il-valid-letter1         value 'A' thru 'E'.
@@ -81,11 +116,57 @@
 
        01 returns-line               pic x(36).
 
+       fd exchange-file
+           data record is exchange-line
+           record contains 36 characters.
+
+       01 exchange-line              pic x(36).
+
        fd totals-file
            data record is output-line
            record contains 89 characters.
 
        01 totals-line                pic x(89).
+
+       fd edit-control-file
+           data record is edit-control-line
+           record contains 9 characters.
+
+       01 edit-control-line.
+           05 ectl-total-records     pic 9(3).
+           05 ectl-valid-records     pic 9(3).
+           05 ectl-invalid-records   pic 9(3).
+
+       fd datasplit-control-file
+           data record is datasplit-control-line
+           record contains 9 characters.
+
+       01 datasplit-control-line.
+           05 dsctl-total-records    pic 9(3).
+           05 dsctl-sl-count         pic 9(3).
+           05 dsctl-returns-count    pic 9(3).
+
+       fd layaway-ledger-file
+           data record is ledger-record.
+
+       01 ledger-record.
+           05 ledg-invoice-num       pic x(9).
+           05 ledg-total-price       pic 9(5)v99.
+           05 ledg-paid-to-date      pic 9(5)v99.
+           05 ledg-balance           pic 9(5)v99.
+           05 ledg-store-num         pic 99.
+
+       fd archive-read-file
+           data record is archive-read-line
+           record contains 200 characters.
+
+       01 archive-read-line          pic x(200).
+
+       fd archive-write-file
+           data record is archive-write-line
+           record contains 200 characters.
+
+       01 archive-write-line         pic x(200).
       *
        WORKING-STORAGE SECTION.
       *
@@ -210,63 +291,27 @@
            05 filler                 pic x(17)
                value "RETURNS TRANS AMT".
 
-
-       01 ws-store1-details.
-           05 filler                 pic x(8)  value spaces.
-           05 filler                 pic x     value "1".
-           05 filler                 pic x(5)  value spaces.
-           05 ws-s1-trans            pic $zz,zz9.99.
-           05 filler                 pic x(5)  value spaces.
-           05 ws-s1-r-trans          pic $zz,zz9.99.
-
-       01 ws-store2-details.
+      *Store Detail Line (one per store, printed in a loop so adding
+      *stores only means widening ws-num-stores)
+       01 ws-store-details.
            05 filler                 pic x(8)  value spaces.
-           05 filler                 pic x     value "2".
+           05 ws-sd-store-num        pic z9.
            05 filler                 pic x(5)  value spaces.
-           05 ws-s2-trans            pic $zz,zz9.99.
+           05 ws-sd-sl-trans         pic $zz,zz9.99.
            05 filler                 pic x(5)  value spaces.
-           05 ws-s2-r-trans          pic $zz,zz9.99.
+           05 ws-sd-r-trans          pic $zz,zz9.99.
 
-       01 ws-store3-details.
-           05 filler                 pic x(8)  value spaces.
-           05 filler                 pic x     value "3".
-           05 filler                 pic x(5)  value spaces.
-           05 ws-s3-trans            pic $zz,zz9.99.
-           05 filler                 pic x(5)  value spaces.
-           05 ws-s3-r-trans          pic $zz,zz9.99.
-           05 filler                 pic x(14) value spaces.
-           05 filler                 pic x(17)
+       01 ws-sl-grand-total-line.
+           05 filler                 pic x(22)
                value "S/L GRAND TOTAL= ".
            05 ws-sl-grand-ttl        pic $$,$$$,$$9.99.
+           05 filler                 pic x(44) value spaces.
 
-       01 ws-store4-details.
-           05 filler                 pic x(8)  value spaces.
-           05 filler                 pic x     value "4".
-           05 filler                 pic x(5)  value spaces.
-           05 ws-s4-trans            pic $zz,zz9.99.
-           05 filler                 pic x(5)  value spaces.
-           05 ws-s4-r-trans          pic $zz,zz9.99.
-           05 filler                 pic x(10) value spaces.
-           05 filler                 pic x(21)
+       01 ws-r-grand-total-line.
+           05 filler                 pic x(22)
                value "RETURNS GRAND TOTAL= ".
            05 ws-r-grand-ttl         pic $$$,$$9.99.
-
-       01 ws-store5-details.
-           05 filler                 pic x(8)  value spaces.
-           05 filler                 pic x     value "5".
-           05 filler                 pic x(5)  value spaces.
-           05 ws-s5-trans            pic $zz,zz9.99.
-           05 filler                 pic x(5)  value spaces.
-           05 ws-s5-r-trans          pic $zz,zz9.99.
-
-
-       01 ws-store12-details.
-           05 filler                 pic x(8)  value spaces.
-           05 filler                 pic x(2)  value "12".
-           05 filler                 pic x(4)  value spaces.
-           05 ws-s12-trans           pic $zz,zz9.99.
-           05 filler                 pic x(5)  value spaces.
-           05 ws-s12-r-trans         pic $zz,zz9.99.
+           05 filler                 pic x(44) value spaces.
 
 
        77 ws-cnst-100                pic 999   value 100.
@@ -293,6 +338,7 @@
            05 ws-total-count         pic 999   value 0.
            05 ws-s-count             pic 999   value 0.
            05 ws-l-count             pic 999   value 0.
+           05 ws-x-count             pic 999   value 0.
            05 ws-s-transactions      pic 9(5)v99.
            05 ws-l-transactions      pic 9(5)v99.
            05 ws-r-transactions      pic 9(5)v99.
@@ -309,42 +355,139 @@
            05 ws-r-credit-count      pic 99    value 0.
            05 ws-r-debit-count       pic 99    value 0.
 
+      *Store Totals Table, subscripted directly by store number
+      *(stores are numbered 01 through 12 with no gaps)
+       77 ws-num-stores              pic 99    value 12.
        01 ws-store-variables.
-           05 ws-store1-sl-trans     pic 9(5)v99.
-           05 ws-store1-r-trans      pic 9(5)v99.
-           05 ws-store2-sl-trans     pic 9(5)v99.
-           05 ws-store2-r-trans      pic 9(5)v99.
-           05 ws-store3-sl-trans     pic 9(5)v99.
-           05 ws-store3-r-trans      pic 9(5)v99.
-           05 ws-store4-sl-trans     pic 9(5)v99.
-           05 ws-store4-r-trans      pic 9(5)v99.
-           05 ws-store5-sl-trans     pic 9(5)v99.
-           05 ws-store5-r-trans      pic 9(5)v99.
-           05 ws-store12-sl-trans    pic 9(5)v99.
-           05 ws-store12-r-trans     pic 9(5)v99.
+           05 ws-store-trans         occurs 12 times
+                                      indexed by ws-store-idx.
+               10 ws-store-sl-trans  pic 9(5)v99 value 0.
+               10 ws-store-r-trans   pic 9(5)v99 value 0.
 
        01 ws-flags.
            05 ws-eof-flag            pic x.
                88 eof-open                     value "o".
                88 eof-empty                    value "x".
 
+      *Reconciliation against Edit's control totals file
+       77 ws-edit-control-status     pic xx    value spaces.
+       77 ws-edit-valid-count        pic 9(3)  value 0.
+       77 ws-recon-found-flag        pic x     value 'n'.
+
+      *Layaway Ledger
+       77 ws-ledger-status           pic xx    value spaces.
+
+      *Date-Stamped Archive Copies
+       77 ws-archive-date            pic x(8)  value spaces.
+       77 ws-archive-read-path       pic x(100) value spaces.
+       77 ws-archive-write-path      pic x(100) value spaces.
+       77 ws-archive-eof-flag        pic x     value 'n'.
+
+       01 ws-recon-ok-line.
+           05 filler                 pic x(45)
+               value "RECONCILIATION OK - EDIT VALID COUNT MATCHES".
+           05 filler                 pic x(12)
+               value " SPLIT TOTAL".
+           05 filler                 pic x(32) value spaces.
+
+       01 ws-recon-warning-line.
+           05 filler                 pic x(29)
+               value "*** RECONCILIATION WARNING: ".
+           05 filler                 pic x(17)
+               value "EDIT VALID COUNT ".
+           05 ws-rw-edit-count       pic zz9.
+           05 filler                 pic x(22)
+               value " DOES NOT MATCH SPLIT ".
+           05 filler                 pic x(7)
+               value "TOTAL: ".
+           05 ws-rw-split-count      pic zz9.
+           05 filler                 pic x(4)
+               value " ***".
+
+      *Invoice numbers seen this run, kept apart by which output file
+      *they were routed to, so the two lists can be cross-checked for
+      *an invoice number keyed as both a Sale/Layaway and a Return
+       77 ws-sl-invoice-count        pic 999   value 0.
+       77 ws-sl-invoice-idx          pic 999   value 0.
+       01 ws-sl-invoice-table.
+           05 ws-sl-invoice-num      pic x(9)
+                                     occurs 999 times.
+
+       77 ws-returns-invoice-count   pic 999   value 0.
+       77 ws-returns-invoice-idx     pic 999   value 0.
+       01 ws-returns-invoice-table.
+           05 ws-ret-invoice-num     pic x(9)
+                                     occurs 999 times.
+
+       77 ws-overlap-found-flag      pic x     value 'n'.
+
+       01 ws-overlap-header-line.
+           05 filler                 pic x(46)
+               value "INVOICE NUMBERS FOUND IN BOTH S&L AND RETURNS".
+           05 filler                 pic x(43) value spaces.
+
+       01 ws-overlap-none-line.
+           05 filler                 pic x(38)
+               value "No invoice numbers found in both - ".
+           05 filler                 pic x(27)
+               value "no duplicate keying found.".
+           05 filler                 pic x(24) value spaces.
+
+       01 ws-overlap-detail-line.
+           05 filler                 pic x(29)
+               value "*** DUPLICATE INVOICE NUMBER ".
+           05 ws-ol-invoice-num      pic x(9).
+           05 filler                 pic x(34)
+               value " FOUND IN BOTH S&L AND RETURNS ***".
+           05 filler                 pic x(17) value spaces.
+
       *
        PROCEDURE DIVISION.
       *
        000-main.
            perform 100-open-files.
+           perform 150-read-edit-control-totals.
            perform 200-read-files.
            perform 300-perform-sorting
                until eof-empty.
            perform 400-print-totals.
            perform 500-close-files.
+           perform 700-archive-output-files.
            goback.
 
        100-open-files.
-           open output returns-file, s-l-file, totals-file.
+           open output returns-file, s-l-file, totals-file,
+               exchange-file.
            open input input-file.
            move ws-cnst-open-file              to ws-eof-flag.
 
+      *    Open the layaway ledger for update; if it doesn't exist
+      *    yet this is the first run, so create it empty first
+           open i-o layaway-ledger-file.
+           if ws-ledger-status = "35" then
+               open output layaway-ledger-file
+               close layaway-ledger-file
+               open i-o layaway-ledger-file
+           end-if.
+
+      *    Read Edit's control totals (if present) so the valid-record
+      *    count it validated can be reconciled against this split's
+      *    own total further down
+       150-read-edit-control-totals.
+           open input edit-control-file.
+           if ws-edit-control-status = "00" then
+               read edit-control-file
+                   at end
+                       move "n"                to ws-recon-found-flag
+                   not at end
+                       move "y"                to ws-recon-found-flag
+                       move ectl-valid-records to ws-edit-valid-count
+               end-read
+               close edit-control-file
+           else
+               move "n"                        to ws-recon-found-flag
+           end-if.
+
        200-read-files.
            read input-file
                at END
@@ -364,6 +507,10 @@
                perform 330-perform-layaways
            END-IF.
 
+           IF il-code-X THEN
+               perform 340-perform-exchanges
+           END-IF.
+
            perform 200-read-files.
 
        310-perform-returns.
@@ -372,20 +519,18 @@
            write returns-line from input-line
                before advancing ws-cnst-1 line
 
+      *        Remember this invoice number so it can be checked
+      *        against the S&L file's invoice numbers further down
+           if ws-returns-invoice-count < 999 then
+               add 1                           to
+                   ws-returns-invoice-count
+               move il-invoice-num             to
+                   ws-ret-invoice-num(ws-returns-invoice-count)
+           end-if.
+
       *        DETERMINE THE STORE FOR RETURNS
-               IF il-store-1 THEN
-                   add il-amount               to ws-store1-r-trans
-               ELSE IF il-store-2 THEN
-                   add il-amount               to ws-store2-r-trans
-               ELSE IF il-store-3 THEN
-                   add il-amount               to ws-store3-r-trans
-               ELSE IF il-store-4 THEN
-                   add il-amount               to ws-store4-r-trans
-               ELSE IF il-store-5 THEN
-                   add il-amount               to ws-store5-r-trans
-               ELSE
-                   add il-amount               to ws-store12-r-trans
-               END-IF.
+               add il-amount
+                   to ws-store-r-trans(il-store-num).
 
       *        CHECK FOR TRANSACTION TYPE FOR RETURNS
                IF il-type-CA THEN
@@ -403,19 +548,8 @@
                before advancing ws-cnst-1 line
 
       *        DETERMINE THE STORE
-               IF il-store-1 THEN
-                   add il-amount               to ws-store1-sl-trans
-               ELSE IF il-store-2 THEN
-                   add il-amount               to ws-store2-sl-trans
-               ELSE IF il-store-3 THEN
-                   add il-amount               to ws-store3-sl-trans
-               ELSE IF il-store-4 THEN
-                   add il-amount               to ws-store4-sl-trans
-               ELSE IF il-store-5 THEN
-                   add il-amount               to ws-store5-sl-trans
-               ELSE
-                   add il-amount               to ws-store12-sl-trans
-               END-IF.
+               add il-amount
+                   to ws-store-sl-trans(il-store-num).
 
                add il-amount                   to ws-s-transactions
       *        CHECK FOR TRANSACTION TYPE
@@ -430,6 +564,14 @@
                        add ws-cnst-1           to ws-s-debit-count
                END-IF.
 
+      *        Remember this invoice number so it can be checked
+      *        against the Returns file's invoice numbers further down
+           if ws-sl-invoice-count < 999 then
+               add 1                           to ws-sl-invoice-count
+               move il-invoice-num             to
+                   ws-sl-invoice-num(ws-sl-invoice-count)
+           end-if.
+
        330-perform-layaways.
            add ws-cnst-1                       to ws-s-l-count
                write s-l-line from input-line
@@ -438,19 +580,8 @@
                add il-amount                   to ws-l-transactions
 
       *        DETERMINE THE STORE FOR LAWAYS
-               IF il-store-1 THEN
-                   add il-amount               to ws-store1-sl-trans
-               ELSE IF il-store-2 THEN
-                   add il-amount               to ws-store2-sl-trans
-               ELSE IF il-store-3 THEN
-                   add il-amount               to ws-store3-sl-trans
-               ELSE IF il-store-4 THEN
-                   add il-amount               to ws-store4-sl-trans
-               ELSE IF il-store-5 THEN
-                   add il-amount               to ws-store5-sl-trans
-               ELSE
-                   add il-amount               to ws-store12-sl-trans
-               END-IF.
+               add il-amount
+                   to ws-store-sl-trans(il-store-num).
 
 
       *        CHECK FOR TRANSACTION TYPE FOR LAYAWAYS
@@ -465,6 +596,40 @@
                    add ws-cnst-1               to ws-l-debit-count
                END-IF.
 
+               perform 335-update-layaway-ledger.
+
+      *        Remember this invoice number so it can be checked
+      *        against the Returns file's invoice numbers further down
+           if ws-sl-invoice-count < 999 then
+               add 1                           to ws-sl-invoice-count
+               move il-invoice-num             to
+                   ws-sl-invoice-num(ws-sl-invoice-count)
+           end-if.
+
+
+       335-update-layaway-ledger.
+           move il-invoice-num                 to ledg-invoice-num.
+           read layaway-ledger-file
+               invalid key
+                   move il-amount               to ledg-total-price
+                   move 0                       to ledg-paid-to-date
+                   move il-amount               to ledg-balance
+                   move il-store-num            to ledg-store-num
+                   write ledger-record
+               not invalid key
+                   add il-amount                to ledg-paid-to-date
+                   subtract il-amount           from ledg-balance
+                   rewrite ledger-record
+           end-read.
+
+      *    Exchanges (code 'X') - an item given back paired with an
+      *    item taken in the same visit, kept off the sale/return
+      *    totals entirely and routed to their own file for
+      *    ExchangeProcessing to pair up and report on
+       340-perform-exchanges.
+           add ws-cnst-1                        to ws-x-count
+           write exchange-line from input-line
+               before advancing ws-cnst-1 line.
 
 
        400-print-totals.
@@ -498,28 +663,84 @@
            write totals-line from ws-store-header
                after advancing ws-cnst-3 lines.
 
-           write totals-line from ws-store1-details
-               after advancing ws-cnst-2 lines.
+           perform 430-print-store-details
+               varying ws-store-idx from 1 by 1
+               until ws-store-idx > ws-num-stores.
 
-           write totals-line from ws-store2-details
+           write totals-line from ws-sl-grand-total-line
                after advancing ws-cnst-2 lines.
 
-           write totals-line from ws-store3-details
+           write totals-line from ws-r-grand-total-line
                after advancing ws-cnst-2 lines.
 
-           write totals-line from ws-store4-details
-               after advancing ws-cnst-2 lines.
+           perform 440-print-reconciliation.
+           perform 445-print-invoice-overlap.
+           perform 450-write-control-totals.
 
-           write totals-line from ws-store5-details
-               after advancing ws-cnst-2 lines.
+       430-print-store-details.
+           move ws-store-idx                   to ws-sd-store-num.
+           move ws-store-sl-trans(ws-store-idx) to ws-sd-sl-trans.
+           move ws-store-r-trans(ws-store-idx)  to ws-sd-r-trans.
 
-           write totals-line from ws-store12-details
+           write totals-line from ws-store-details
                after advancing ws-cnst-2 lines.
 
+      *    Reconcile against Edit's control totals, when it left one
+       440-print-reconciliation.
+           if ws-recon-found-flag = "y" then
+               if ws-edit-valid-count = ws-total-count then
+                   write totals-line from ws-recon-ok-line
+                       after advancing ws-cnst-2 lines
+               else
+                   move ws-edit-valid-count   to ws-rw-edit-count
+                   move ws-total-count        to ws-rw-split-count
+                   write totals-line from ws-recon-warning-line
+                       after advancing ws-cnst-2 lines
+               end-if
+           end-if.
+
+      *    Catch an invoice number keyed as both a Sale/Layaway and a
+      *    Return on the same day's batch
+       445-print-invoice-overlap.
+           write totals-line from ws-overlap-header-line
+               after advancing ws-cnst-3 lines.
+
+           move 'n'                            to ws-overlap-found-flag.
+
+           perform varying ws-returns-invoice-idx from 1 by 1
+               until ws-returns-invoice-idx > ws-returns-invoice-count
+               perform varying ws-sl-invoice-idx from 1 by 1
+                   until ws-sl-invoice-idx > ws-sl-invoice-count
+                   if ws-ret-invoice-num(ws-returns-invoice-idx) =
+                           ws-sl-invoice-num(ws-sl-invoice-idx)
+                       move 'y'                to ws-overlap-found-flag
+                       move ws-ret-invoice-num(ws-returns-invoice-idx)
+                           to ws-ol-invoice-num
+                       write totals-line from ws-overlap-detail-line
+                           after advancing ws-cnst-1 lines
+                   end-if
+               end-perform
+           end-perform.
+
+           if ws-overlap-found-flag = 'n' then
+               write totals-line from ws-overlap-none-line
+                   after advancing ws-cnst-1 lines
+           end-if.
+
+      *    Write control totals for the consolidated daily summary
+       450-write-control-totals.
+           move ws-total-count                 to dsctl-total-records.
+           move ws-s-l-count                   to dsctl-sl-count.
+           move ws-returns-count                to dsctl-returns-count.
+           open output datasplit-control-file.
+           write datasplit-control-line.
+           close datasplit-control-file.
+
        420-calc-totals.
       *    Determine Total Records
            add ws-s-l-count
-             to ws-returns-count
+               ws-returns-count
+               ws-x-count
              giving ws-total-count.
 
       *    Move Count Variables
@@ -541,21 +762,6 @@
                to ws-l-transactions
                giving ws-sl-total-amt.
 
-           move ws-store1-sl-trans             to ws-s1-trans.
-           move ws-store1-r-trans              to ws-s1-r-trans.
-           move ws-store2-sl-trans             to ws-s2-trans.
-           move ws-store2-r-trans              to ws-s2-r-trans.
-           move ws-store3-sl-trans             to ws-s3-trans.
-           move ws-store3-r-trans              to ws-s3-r-trans.
-           move ws-store4-sl-trans             to ws-s4-trans.
-           move ws-store4-r-trans              to ws-s4-r-trans.
-           move ws-store5-sl-trans             to ws-s5-trans.
-           move ws-store5-r-trans              to ws-s5-r-trans.
-           move ws-store12-sl-trans            to ws-s12-trans.
-           move ws-store12-r-trans             to ws-s12-r-trans.
-
-
-
       *    S&L Percent Calculation
            divide ws-s-l-count
                by ws-total-count
@@ -680,7 +886,63 @@
              giving ws-r-db-per.
 
        500-close-files.
-           close s-l-file, returns-file, totals-file.
+           close s-l-file, returns-file, totals-file, exchange-file.
            close input-file.
+           close layaway-ledger-file.
+
+       700-archive-output-files.
+           move function current-date(1:8)  to ws-archive-date.
+
+           move "../../../../data/S&LRecords.dat"
+               to ws-archive-read-path.
+           string "../../../../data/S&LRecords_" delimited by size
+                  ws-archive-date              delimited by size
+                  ".dat"                       delimited by size
+                  into ws-archive-write-path
+           end-string.
+           perform 710-copy-archive-file.
+
+           move "../../../../data/ReturnsRecords.dat"
+               to ws-archive-read-path.
+           string "../../../../data/ReturnsRecords_" delimited by size
+                  ws-archive-date              delimited by size
+                  ".dat"                       delimited by size
+                  into ws-archive-write-path
+           end-string.
+           perform 710-copy-archive-file.
+
+           move "../../../../data/CountsAndControlTotals.out"
+               to ws-archive-read-path.
+           string "../../../../data/CountsAndControlTotals_"
+                  delimited by size
+                  ws-archive-date              delimited by size
+                  ".out"                       delimited by size
+                  into ws-archive-write-path
+           end-string.
+           perform 710-copy-archive-file.
+
+           move "../../../../data/ExchangeRecords.dat"
+               to ws-archive-read-path.
+           string "../../../../data/ExchangeRecords_" delimited by size
+                  ws-archive-date              delimited by size
+                  ".dat"                       delimited by size
+                  into ws-archive-write-path
+           end-string.
+           perform 710-copy-archive-file.
+
+       710-copy-archive-file.
+           open input archive-read-file.
+           open output archive-write-file.
+           move 'n'                         to ws-archive-eof-flag.
+           perform until ws-archive-eof-flag = 'y'
+               read archive-read-file
+                   at end
+                       move 'y'             to ws-archive-eof-flag
+                   not at end
+                       write archive-write-line from archive-read-line
+               end-read
+           end-perform.
+           close archive-read-file.
+           close archive-write-file.
 
        END PROGRAM DataSplitAndCount.
