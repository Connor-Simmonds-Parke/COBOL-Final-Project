@@ -0,0 +1,402 @@
+      ******************************************************************
+      * Author:    Connor Simmonds-Parke, Nicholas Sturch-flint
+      * Date:      2021-04-14
+      * Purpose:   Pulls the small control-totals files left behind by
+      *            Edit, DataSplitAndCount, SalesAndLayawaysProcessing
+      *            and ReturnsProcessing, and prints a single
+      *            consolidated one-page summary of the day's batch
+      *            run so nobody has to flip through all four reports
+      *            to see whether the day balanced.
+      * Tectonics: cobc
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+       program-id. DailySummary.
+       author. Connor Simmonds-Parke, Nicholas Sturch-flint.
+       date-written. 04-14-2021.
+
+       environment division.
+       configuration section.
+
+       input-output section.
+       file-control.
+
+      *    Control-totals files written by the other four programs
+           select edit-control-file
+               assign to "../../../../data/EditControlTotals.ctl"
+               organization is line sequential
+               file status is ws-edit-status.
+
+           select datasplit-control-file
+               assign to "../../../../data/DataSplitControlTotals.ctl"
+               organization is line sequential
+               file status is ws-datasplit-status.
+
+           select sl-control-file
+               assign to "../../../../data/SLControlTotals.ctl"
+               organization is line sequential
+               file status is ws-sl-status.
+
+           select returns-control-file
+               assign to "../../../../data/ReturnsControlTotals.ctl"
+               organization is line sequential
+               file status is ws-returns-status.
+
+      *    Output File
+           select output-file
+               assign to "../../../../data/DailySummary.out"
+               organization is line sequential.
+
+
+       data division.
+       file section.
+
+       fd edit-control-file
+           data record is edit-control-line
+           record contains 9 characters.
+
+       01 edit-control-line.
+           05 ectl-total-records     pic 9(3).
+           05 ectl-valid-records     pic 9(3).
+           05 ectl-invalid-records   pic 9(3).
+
+       fd datasplit-control-file
+           data record is datasplit-control-line
+           record contains 9 characters.
+
+       01 datasplit-control-line.
+           05 dsctl-total-records    pic 9(3).
+           05 dsctl-sl-count         pic 9(3).
+           05 dsctl-returns-count    pic 9(3).
+
+       fd sl-control-file
+           data record is sl-control-line
+           record contains 38 characters.
+
+       01 sl-control-line.
+           05 sctl-rec-count         pic 9(3).
+           05 sctl-total-amt         pic 9(5)v99.
+           05 sctl-total-tax         pic 9(5)v99.
+           05 sctl-hi-store-num      pic 99.
+           05 sctl-hi-store-amt      pic 9(5)v99.
+           05 sctl-lo-store-num      pic 99.
+           05 sctl-lo-store-amt      pic 9(5)v99.
+           05 sctl-exception-cnt     pic 9(3).
+
+       fd returns-control-file
+           data record is returns-control-line
+           record contains 23 characters.
+
+       01 returns-control-line.
+           05 rctl-rec-count         pic 9(3).
+           05 rctl-total-amt         pic 9(5)v99.
+           05 rctl-total-tax         pic 9(5)v99.
+           05 rctl-exception-cnt     pic 9(3).
+           05 rctl-rejected-cnt      pic 9(3).
+
+       fd output-file
+           data record is output-line
+           record contains 80 characters.
+
+       01 output-line                pic x(80).
+
+
+       working-storage section.
+
+       01 ws-title-line.
+           05 filler                 pic x(22) value spaces.
+           05 filler                 pic x(36)
+               value "DAILY SUMMARY - ALL BATCH PROGRAMS".
+
+       01 ws-section-edit.
+           05 filler                 pic x(23)
+               value "EDIT (VALIDATION):".
+           05 filler                 pic x(57) value spaces.
+
+       01 ws-detail-edit.
+           05 filler                 pic x(5)  value spaces.
+           05 filler                 pic x(16)
+               value "TOTAL RECORDS: ".
+           05 ws-de-total            pic zz9.
+           05 filler                 pic x(5)  value spaces.
+           05 filler                 pic x(8)
+               value "VALID: ".
+           05 ws-de-valid            pic zz9.
+           05 filler                 pic x(5)  value spaces.
+           05 filler                 pic x(10)
+               value "INVALID: ".
+           05 ws-de-invalid          pic zz9.
+           05 filler                 pic x(17) value spaces.
+
+       01 ws-section-split.
+           05 filler                 pic x(23)
+               value "DATASPLITANDCOUNT:".
+           05 filler                 pic x(57) value spaces.
+
+       01 ws-detail-split.
+           05 filler                 pic x(5)  value spaces.
+           05 filler                 pic x(16)
+               value "TOTAL RECORDS: ".
+           05 ws-ds-total            pic zz9.
+           05 filler                 pic x(5)  value spaces.
+           05 filler                 pic x(9)
+               value "S&L: ".
+           05 ws-ds-sl               pic zz9.
+           05 filler                 pic x(5)  value spaces.
+           05 filler                 pic x(10)
+               value "RETURNS: ".
+           05 ws-ds-returns          pic zz9.
+           05 filler                 pic x(15) value spaces.
+
+       01 ws-section-sl.
+           05 filler                 pic x(23)
+               value "SALES & LAYAWAYS:".
+           05 filler                 pic x(57) value spaces.
+
+       01 ws-detail-sl.
+           05 filler                 pic x(5)  value spaces.
+           05 filler                 pic x(16)
+               value "TOTAL RECORDS: ".
+           05 ws-sl-recs             pic zz9.
+           05 filler                 pic x(5)  value spaces.
+           05 filler                 pic x(13)
+               value "TOTAL AMT: ".
+           05 ws-sl-amt              pic $zz,zz9.99.
+           05 filler                 pic x(5)  value spaces.
+           05 filler                 pic x(9)
+               value "TAX: ".
+           05 ws-sl-tax              pic $zz,zz9.99.
+
+       01 ws-detail-sl-stores.
+           05 filler                 pic x(5)  value spaces.
+           05 filler                 pic x(15)
+               value "HIGHEST STORE ".
+           05 ws-sl-hi-store         pic z9.
+           05 filler                 pic x(4)  value " = ".
+           05 ws-sl-hi-amt           pic $zz,zz9.99.
+           05 filler                 pic x(5)  value spaces.
+           05 filler                 pic x(14)
+               value "LOWEST STORE ".
+           05 ws-sl-lo-store         pic z9.
+           05 filler                 pic x(4)  value " = ".
+           05 ws-sl-lo-amt           pic $zz,zz9.99.
+           05 filler                 pic x(11) value spaces.
+
+       01 ws-detail-sl-exceptions.
+           05 filler                 pic x(5)  value spaces.
+           05 filler                 pic x(28)
+               value "LARGE-TXN EXCEPTIONS: ".
+           05 ws-sl-exc-cnt          pic zz9.
+           05 filler                 pic x(5)  value spaces.
+           05 ws-sl-exc-status       pic x(42).
+
+       01 ws-section-returns.
+           05 filler                 pic x(23)
+               value "RETURNS:".
+           05 filler                 pic x(57) value spaces.
+
+       01 ws-detail-returns.
+           05 filler                 pic x(5)  value spaces.
+           05 filler                 pic x(16)
+               value "TOTAL RECORDS: ".
+           05 ws-r-recs              pic zz9.
+           05 filler                 pic x(5)  value spaces.
+           05 filler                 pic x(13)
+               value "TOTAL AMT: ".
+           05 ws-r-amt               pic $zz,zz9.99.
+           05 filler                 pic x(5)  value spaces.
+           05 filler                 pic x(9)
+               value "TAX: ".
+           05 ws-r-tax               pic $zz,zz9.99.
+
+       01 ws-detail-returns-exceptions.
+           05 filler                 pic x(5)  value spaces.
+           05 filler                 pic x(28)
+               value "LARGE-TXN EXCEPTIONS: ".
+           05 ws-r-exc-cnt           pic zz9.
+           05 filler                 pic x(5)  value spaces.
+           05 ws-r-exc-status        pic x(42).
+
+       01 ws-detail-returns-rejected.
+           05 filler                 pic x(5)  value spaces.
+           05 filler                 pic x(28)
+               value "REJECTED (NO MATCHING SALE):".
+           05 ws-r-rej-cnt           pic zz9.
+           05 filler                 pic x(49) value spaces.
+
+       01 ws-section-net.
+           05 filler                 pic x(23)
+               value "NET FOR THE DAY:".
+           05 filler                 pic x(57) value spaces.
+
+       01 ws-detail-net.
+           05 filler                 pic x(5)  value spaces.
+           05 filler                 pic x(28)
+               value "S&L AMOUNT LESS RETURNS = ".
+           05 ws-net-amt             pic $$$,$$9.99-.
+           05 filler                 pic x(42) value spaces.
+
+       01 ws-not-available-line.
+           05 filler                 pic x(5)  value spaces.
+           05 filler                 pic x(40)
+               value "*** FILE NOT AVAILABLE - PROGRAM HAS".
+           05 filler                 pic x(16)
+               value " NOT RUN YET ***".
+           05 filler                 pic x(19) value spaces.
+
+      *General Constants
+       77 ws-cnst-1                  pic 9     value 1.
+       77 ws-cnst-2                  pic 9     value 2.
+
+       77 ws-edit-status             pic xx    value spaces.
+       77 ws-datasplit-status        pic xx    value spaces.
+       77 ws-sl-status               pic xx    value spaces.
+       77 ws-returns-status          pic xx    value spaces.
+
+       77 ws-net-total               pic s9(6)v99 value 0.
+
+
+       procedure division.
+       000-main.
+           open output output-file.
+           perform 100-print-edit-section.
+           perform 200-print-split-section.
+           perform 300-print-sl-section.
+           perform 400-print-returns-section.
+           perform 500-print-net-section.
+           close output-file.
+           goback.
+
+       100-print-edit-section.
+           write output-line from ws-title-line
+               after advancing ws-cnst-1 lines.
+           write output-line from ws-section-edit
+               after advancing ws-cnst-2 lines.
+
+           open input edit-control-file.
+           if ws-edit-status = "00" then
+               read edit-control-file
+                   at end
+                       write output-line from ws-not-available-line
+                           after advancing ws-cnst-1 lines
+                   not at end
+                       move ectl-total-records   to ws-de-total
+                       move ectl-valid-records   to ws-de-valid
+                       move ectl-invalid-records to ws-de-invalid
+                       write output-line from ws-detail-edit
+                           after advancing ws-cnst-1 lines
+               end-read
+               close edit-control-file
+           else
+               write output-line from ws-not-available-line
+                   after advancing ws-cnst-1 lines
+           end-if.
+
+       200-print-split-section.
+           write output-line from ws-section-split
+               after advancing ws-cnst-2 lines.
+
+           open input datasplit-control-file.
+           if ws-datasplit-status = "00" then
+               read datasplit-control-file
+                   at end
+                       write output-line from ws-not-available-line
+                           after advancing ws-cnst-1 lines
+                   not at end
+                       move dsctl-total-records  to ws-ds-total
+                       move dsctl-sl-count       to ws-ds-sl
+                       move dsctl-returns-count  to ws-ds-returns
+                       write output-line from ws-detail-split
+                           after advancing ws-cnst-1 lines
+               end-read
+               close datasplit-control-file
+           else
+               write output-line from ws-not-available-line
+                   after advancing ws-cnst-1 lines
+           end-if.
+
+       300-print-sl-section.
+           write output-line from ws-section-sl
+               after advancing ws-cnst-2 lines.
+
+           open input sl-control-file.
+           if ws-sl-status = "00" then
+               read sl-control-file
+                   at end
+                       write output-line from ws-not-available-line
+                           after advancing ws-cnst-1 lines
+                   not at end
+                       move sctl-rec-count       to ws-sl-recs
+                       move sctl-total-amt       to ws-sl-amt
+                       move sctl-total-tax       to ws-sl-tax
+                       move sctl-hi-store-num    to ws-sl-hi-store
+                       move sctl-hi-store-amt    to ws-sl-hi-amt
+                       move sctl-lo-store-num    to ws-sl-lo-store
+                       move sctl-lo-store-amt    to ws-sl-lo-amt
+                       add sctl-total-amt        to ws-net-total
+                       write output-line from ws-detail-sl
+                           after advancing ws-cnst-1 lines
+                       write output-line from ws-detail-sl-stores
+                           after advancing ws-cnst-1 lines
+                       move sctl-exception-cnt   to ws-sl-exc-cnt
+                       if sctl-exception-cnt = 0
+                           move "NONE"           to ws-sl-exc-status
+                       else
+                           move "MANAGER SIGN-OFF REQUIRED"
+                               to ws-sl-exc-status
+                       end-if
+                       write output-line from ws-detail-sl-exceptions
+                           after advancing ws-cnst-1 lines
+               end-read
+               close sl-control-file
+           else
+               write output-line from ws-not-available-line
+                   after advancing ws-cnst-1 lines
+           end-if.
+
+       400-print-returns-section.
+           write output-line from ws-section-returns
+               after advancing ws-cnst-2 lines.
+
+           open input returns-control-file.
+           if ws-returns-status = "00" then
+               read returns-control-file
+                   at end
+                       write output-line from ws-not-available-line
+                           after advancing ws-cnst-1 lines
+                   not at end
+                       move rctl-rec-count       to ws-r-recs
+                       move rctl-total-amt       to ws-r-amt
+                       move rctl-total-tax       to ws-r-tax
+                       subtract rctl-total-amt   from ws-net-total
+                       write output-line from ws-detail-returns
+                           after advancing ws-cnst-1 lines
+                       move rctl-exception-cnt   to ws-r-exc-cnt
+                       if rctl-exception-cnt = 0
+                           move "NONE"           to ws-r-exc-status
+                       else
+                           move "MANAGER SIGN-OFF REQUIRED"
+                               to ws-r-exc-status
+                       end-if
+                       write output-line
+                           from ws-detail-returns-exceptions
+                           after advancing ws-cnst-1 lines
+                       move rctl-rejected-cnt    to ws-r-rej-cnt
+                       write output-line
+                           from ws-detail-returns-rejected
+                           after advancing ws-cnst-1 lines
+               end-read
+               close returns-control-file
+           else
+               write output-line from ws-not-available-line
+                   after advancing ws-cnst-1 lines
+           end-if.
+
+       500-print-net-section.
+           write output-line from ws-section-net
+               after advancing ws-cnst-2 lines.
+
+           move ws-net-total                   to ws-net-amt.
+           write output-line from ws-detail-net
+               after advancing ws-cnst-1 lines.
+
+       end program DailySummary.
