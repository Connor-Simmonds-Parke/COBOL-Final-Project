@@ -3,8 +3,16 @@
        program-id. ReturnsProcessing.
        author. Connor Simmonds-Parke, Nicholas Sturch-flint.
        date-written. 04-02-2021.
-      *Description: Produces a detail report of the Returns with some  
+      *Description: Produces a detail report of the Returns with some
       *             summary statistics at the end.
+      *Note:        Must be run after S&LProcessing each day.
+      *             205-verify-original-sale only accepts a Return
+      *             against a Sale already on file in
+      *             SalesHistory.dat, which S&LProcessing's
+      *             418-update-sales-history writes. Running this
+      *             program first will wrongly reject same-day
+      *             Sale/Return pairs as having no matching original
+      *             sale.
 
        environment division.
        configuration section.
@@ -17,10 +25,77 @@
                assign to "../../../../data/ReturnsRecords.dat"
                organization is line sequential.
 
-      *    Output Files          
+      *    Output Files
            select output-file
                assign to "../../../../data/ReturnsReport.out"
-               organization is line sequential.  
+               organization is line sequential.
+
+      *    Control totals, picked up by the consolidated daily summary
+           select returns-control-file
+               assign to "../../../../data/ReturnsControlTotals.ctl"
+               organization is line sequential.
+
+      *    Product Master - supplies the description printed next to
+      *    each detail line's SKU code
+           select product-file
+               assign to "../../../../data/ProductMaster.dat"
+               organization is line sequential
+               file status is ws-product-status.
+
+      *    Month-to-date / year-to-date running totals
+           select returns-accumulator-file
+               assign to "../../../../data/ReturnsAccumulator.dat"
+               organization is line sequential
+               file status is ws-accum-status.
+
+      *    Comma-delimited export of the same detail/summary data, for
+      *    dropping straight into a spreadsheet
+           select csv-file
+               assign to "../../../../data/ReturnsReport.csv"
+               organization is line sequential.
+
+      *    Date-Stamped Archive Copies - generic text-line files whose
+      *    assigned name is built at runtime so every run's output can
+      *    be copied off to a dated file, not just overwritten
+           select archive-read-file
+               assign to dynamic ws-archive-read-path
+               organization is line sequential.
+
+           select archive-write-file
+               assign to dynamic ws-archive-write-path
+               organization is line sequential.
+
+      *    Configurable large-transaction exception threshold -
+      *    missing file tolerated the same way as the product master
+      *    and accumulator files
+           select exception-threshold-file
+               assign to "../../../../data/ExceptionThreshold.ctl"
+               organization is line sequential
+               file status is ws-threshold-status.
+
+      *    Large-Transaction Exception Listing - any Return over the
+      *    configured threshold is pulled onto its own listing for a
+      *    manager to sign off on
+           select exception-file
+               assign to "../../../../data/ReturnsExceptions.out"
+               organization is line sequential.
+
+      *    Historical Sales Record - built up by S&LProcessing as it
+      *    runs, one entry per Sale keyed by invoice number, so a
+      *    Return can be checked against a real, un-refunded original
+      *    sale before it's accepted
+           select sales-history-file
+               assign to "../../../../data/SalesHistory.dat"
+               organization is indexed
+               access mode is dynamic
+               record key is hist-invoice-num
+               file status is ws-hist-status.
+
+      *    Returns that don't match a real, un-refunded original sale
+      *    are kicked out here instead of going into the Returns totals
+           select rejected-file
+               assign to "../../../../data/ReturnsRejected.out"
+               organization is line sequential.
 
 
        data division.
@@ -36,21 +111,96 @@
            05 il-amount                     pic 9(5)v99.
            05 il-type                       pic x(2).
            05 il-store-num                  pic 99.
-               88 il-store-num-1            value 01.
-               88 il-store-num-2            value 02.
-               88 il-store-num-3            value 03.
-               88 il-store-num-4            value 04.
-               88 il-store-num-5            value 05.
-               88 il-store-num-12           value 12.
+               88 il-valid-store-num        value 01 thru 12.
            05 il-invoice-num                pic x(9).
            05 il-SKU                        pic x(15).
 
       *Output Records
        fd output-file
            data record is valid-line
-           record contains 87 characters.
+           record contains 110 characters.
+
+       01 output-line                       pic x(110).
+
+       fd returns-control-file
+           data record is returns-control-line
+           record contains 23 characters.
+
+       01 returns-control-line.
+           05 rctl-rec-count                pic 9(3).
+           05 rctl-total-amt                pic 9(5)v99.
+           05 rctl-total-tax                pic 9(5)v99.
+           05 rctl-exception-cnt            pic 9(3).
+           05 rctl-rejected-cnt             pic 9(3).
+
+       fd returns-accumulator-file
+           data record is returns-accumulator-line
+           record contains 42 characters.
+
+       01 returns-accumulator-line.
+           05 acc-year                      pic 9(4).
+           05 acc-month                     pic 99.
+           05 acc-mtd-amt                   pic 9(7)v99.
+           05 acc-mtd-tax                   pic 9(7)v99.
+           05 acc-ytd-amt                   pic 9(7)v99.
+           05 acc-ytd-tax                   pic 9(7)v99.
+
+       fd csv-file
+           data record is csv-line
+           record contains 100 characters.
+
+       01 csv-line                          pic x(100).
+
+       fd archive-read-file
+           data record is archive-read-line
+           record contains 200 characters.
+
+       01 archive-read-line                 pic x(200).
+
+       fd archive-write-file
+           data record is archive-write-line
+           record contains 200 characters.
+
+       01 archive-write-line                pic x(200).
+
+       fd product-file
+           data record is product-line
+           record contains 35 characters.
+
+       01 product-line.
+           05 pm-sku                        pic x(15).
+           05 pm-description                pic x(20).
 
-       01 output-line                       pic x(87). 
+       fd exception-threshold-file
+           data record is exception-threshold-line
+           record contains 7 characters.
+
+       01 exception-threshold-line.
+           05 etl-threshold-amt             pic 9(5)v99.
+
+       fd exception-file
+           data record is exception-line
+           record contains 110 characters.
+
+       01 exception-line                    pic x(110).
+
+       fd sales-history-file
+           data record is hist-record.
+
+       01 hist-record.
+           05 hist-invoice-num              pic x(9).
+           05 hist-amount                   pic 9(5)v99.
+           05 hist-sku                      pic x(15).
+           05 hist-store-num                pic 99.
+           05 hist-refunded-flag            pic x.
+               88 hist-refunded             value 'Y'.
+               88 hist-not-refunded         value 'N'.
+
+       fd rejected-file
+           data record is rejected-line
+           record contains 110 characters.
+
+       01 rejected-line                     pic x(110).
 
 
        working-storage section.
@@ -80,6 +230,8 @@
                value "Invoice         ".
            05 filler                        pic x(16)
                value "SKU             ".
+           05 filler                        pic x(23)
+               value "Product".
            05 filler                        pic x(7)
                value "Tax    ".
 
@@ -96,6 +248,7 @@
                value "Number          ".
            05 filler                        pic x(16)
                value "Code            ".
+           05 filler                  pic x(16) value "Description".
            05 filler                        pic x(7)
                value "Owed   ".
 
@@ -135,6 +288,9 @@
            05 filler                        pic x(3)
                value spaces.
            05 ws-SKU                        pic x(15).
+           05 filler                        pic x(3)
+               value spaces.
+           05 ws-description                pic x(20).
            05 filler                        pic x(3)
                value spaces.
            05 ws-tax                        pic $zz,zz9.99.
@@ -149,7 +305,7 @@
                value spaces.
 
       *Store Variables (Used as a Summary Line after main)
-       01 ws-store-returns-table            occurs 6 times.
+       01 ws-store-returns-table            occurs 12 times.
            05 filler                        pic x(36)
                value "Total Number of Returns for Store # ".
            05 ws-tbl-num                    pic 99.
@@ -187,6 +343,118 @@
                value "Total Tax Owed Us  : ".
            05 ws-tax-us                     pic $zz,zz9.99.
 
+      *Large-Transaction Exception Listing
+       01 ws-exception-header.
+           05 filler                        pic x(35)
+               value "LARGE TRANSACTION EXCEPTION LISTING".
+           05 filler                        pic x(16)
+               value " - THRESHOLD OF ".
+           05 ws-exc-threshold-print        pic $zz,zz9.99.
+           05 filler                        pic x(49)   value spaces.
+
+       01 ws-exception-column-headings.
+           05 filler                        pic x(7)    value "Code".
+           05 filler                        pic x(9)    value "Store".
+           05 filler                        pic x(13)   value "Invoice".
+           05 filler                        pic x(18)   value "SKU".
+           05 filler                        pic x(15)   value "Amount".
+           05 filler                        pic x(48)   value spaces.
+
+       01 ws-exception-detail-line.
+           05 filler                        pic x(2)    value spaces.
+           05 ws-exc-code                   pic x.
+           05 filler                        pic x(6)    value spaces.
+           05 ws-exc-store-num              pic 99.
+           05 filler                        pic x(5)    value spaces.
+           05 ws-exc-invoice-num            pic x(9).
+           05 filler                        pic x(4)    value spaces.
+           05 ws-exc-SKU                    pic x(15).
+           05 filler                        pic x(3)    value spaces.
+           05 ws-exc-amount                 pic $zz,zz9.99.
+           05 filler                        pic x(3)    value spaces.
+           05 filler                        pic x(25)
+               value "*** EXCEEDS THRESHOLD ***".
+           05 filler                        pic x(25)   value spaces.
+
+       01 ws-exception-none-line.
+           05 filler                        pic x(40)
+               value "No large-transaction exceptions this run".
+           05 filler                        pic x(24)
+               value " - no sign-off required.".
+           05 filler                        pic x(46)   value spaces.
+
+       01 ws-exception-signoff-line1.
+           05 filler                        pic x(40)
+               value "*** MANAGER SIGN-OFF REQUIRED BEFORE THI".
+           05 filler                        pic x(32)
+               value "S BATCH IS CONSIDERED CLOSED ***".
+           05 filler                        pic x(38)   value spaces.
+
+       01 ws-exception-signoff-line2.
+           05 filler                        pic x(42)
+               value "SIGNATURE: _______________________________".
+           05 filler                        pic x(6)    value "DATE: ".
+           05 filler                        pic x(12)
+               value "____________".
+           05 filler                        pic x(50)   value spaces.
+
+      *Rejected Returns Listing - any Return that doesn't match a
+      *real, un-refunded original sale on file
+       01 ws-rejected-header.
+           05 filler                        pic x(44)
+               value "RETURNS REJECTED - NO MATCHING ORIGINAL SALE".
+           05 filler                        pic x(66)   value spaces.
+
+       01 ws-rejected-column-headings.
+           05 filler                        pic x(7)    value "Code".
+           05 filler                        pic x(9)    value "Store".
+           05 filler                        pic x(13)   value "Invoice".
+           05 filler                        pic x(18)   value "SKU".
+           05 filler                        pic x(15)   value "Amount".
+           05 filler                        pic x(17)   value "Reason".
+           05 filler                        pic x(31)   value spaces.
+
+       01 ws-rejected-detail-line.
+           05 filler                        pic x(2)    value spaces.
+           05 ws-rej-code                   pic x.
+           05 filler                        pic x(6)    value spaces.
+           05 ws-rej-store-num              pic 99.
+           05 filler                        pic x(5)    value spaces.
+           05 ws-rej-invoice-num            pic x(9).
+           05 filler                        pic x(4)    value spaces.
+           05 ws-rej-SKU                    pic x(15).
+           05 filler                        pic x(3)    value spaces.
+           05 ws-rej-amount                 pic $zz,zz9.99.
+           05 filler                        pic x(3)    value spaces.
+           05 ws-rej-reason                 pic x(30).
+           05 filler                        pic x(20)   value spaces.
+
+       01 ws-rejected-none-line.
+           05 filler                        pic x(29)
+               value "No rejected returns this run.".
+           05 filler                        pic x(81)   value spaces.
+
+      *Month-To-Date / Year-To-Date Summary Lines
+       01 ws-mtd-summary.
+           05 filler                        pic x(30)
+               value "Month-To-Date Return Amt = ".
+           05 ws-mtd-amt                    pic $$,$9.99.
+           05 filler                        pic x(5)  value spaces.
+           05 filler                        pic x(18)
+               value "MTD Tax Owed Us = ".
+           05 ws-mtd-tax                    pic $$,$9.99.
+           05 filler                        pic x(24) value spaces.
+
+       01 ws-ytd-summary.
+           05 filler                        pic x(30)
+               value "Year-To-Date Return Amt = ".
+           05 ws-ytd-amt                    pic $,$$,$9.99.
+           05 filler                        pic x(5)  value spaces.
+           05 filler                        pic x(18)
+               value "YTD Tax Owed Us = ".
+           05 ws-ytd-tax                    pic $,$$,$9.99.
+           05 filler                        pic x(22) value spaces.
+
       *Page and Line Variables
        77 ws-line-count                     pic 99 
            value 0.
@@ -196,12 +464,12 @@
            value 20. 
 
       *Store Number Constants
-       77 ws-store-num-literal              pic x(12) 
-           value "010203040512".
-       77 ws-store-nums                     pic x(2) occurs 6 times
+       77 ws-store-num-literal              pic x(24)
+           value "010203040506070809101112".
+       77 ws-store-nums                     pic x(2) occurs 12 times
            redefines ws-store-num-literal.
-       77 ws-num-stores                     pic 9
-           value 6.
+       77 ws-num-stores                     pic 99
+           value 12.
 
       *Total Return Count + Amount
        77 ws-return-cnt                     pic 99
@@ -212,27 +480,90 @@
       *Tax Calculations
        77 ws-tax-calc                       pic 9(5)v99
            value 0.
-       77 ws-tax-cnst                       pic 99
-           value 13.
        77 ws-tax-tot                        pic 9(5)v99
            value 0.
+
+      *Per-Store Tax Rate Table, subscripted directly by store number;
+      *stores 09-12 are in a newer jurisdiction with its own rate
+       77 ws-store-tax-literal              pic x(24)
+           value "131313131313131315151515".
+       77 ws-tax-rate                       pic 99
+           occurs 12 times
+           redefines ws-store-tax-literal.
        
       *General Constants
        77 ws-eof-flag                       pic x
            value "n". 
-       77 ws-cnt                            pic 9
+       77 ws-cnt                            pic 99
            value 0.
 
+      *Product Master Table - loaded once at startup so each detail
+      *line's SKU can be looked up without re-reading the master file
+       01 ws-product-table.
+           05 ws-pm-entry                   occurs 3000 times
+                                             indexed by ws-pm-idx.
+               10 ws-pm-sku                  pic x(15).
+               10 ws-pm-desc                 pic x(20).
+       77 ws-product-count                  pic 9(4)  value 0.
+       77 ws-product-status                 pic xx    value spaces.
+
+      *Accumulator Working-Storage
+       77 ws-accum-status                   pic xx    value spaces.
+
+      *Large-Transaction Exception Threshold - a configurable dollar
+      *amount above which a Return is pulled onto its own exception
+      *listing; missing control file tolerated the same as the
+      *product master/accumulator files, defaulting to $500.00
+       77 ws-threshold-status               pic xx    value spaces.
+       77 ws-exception-threshold            pic 9(5)v99 value 500.00.
+       77 ws-exception-count                pic 999   value 0.
+
+      *Historical Sales Record - status field for the indexed file's
+      *open-for-input-output/create-if-missing check, same pattern as
+      *req009's layaway ledger; also the accept/reject flag used by
+      *205-verify-original-sale to route a Return into the normal
+      *totals or onto the rejected listing
+       77 ws-hist-status                    pic xx    value spaces.
+       77 ws-return-accepted-flag           pic x     value 'y'.
+           88 ws-return-accepted            value 'y'.
+           88 ws-return-rejected            value 'n'.
+       77 ws-rejected-count                 pic 999   value 0.
+       77 ws-rej-reason-hold                pic x(30) value spaces.
+
+      *Date-Stamped Archive Copies
+       77 ws-archive-date                   pic x(8)  value spaces.
+       77 ws-archive-read-path              pic x(100) value spaces.
+       77 ws-archive-write-path             pic x(100) value spaces.
+       77 ws-archive-eof-flag               pic x     value 'n'.
+       01 ws-today.
+           05 ws-today-yyyy                 pic 9(4).
+           05 ws-today-mm                   pic 99.
+           05 ws-today-dd                   pic 99.
+
 
        procedure division.
        000-main.
 
       *    Open input and output files
            open input input-file,
-                output output-file.
+                output output-file,
+                output csv-file,
+                output exception-file,
+                output rejected-file.
+
+           move "CODE,AMOUNT,TYPE,STORE,INVOICE,SKU,DESCRIPTION,TAX"
+               to csv-line.
+           write csv-line.
+
+           perform 110-load-product-master.
+           perform 120-load-accumulator.
+           perform 130-load-exception-threshold.
+           perform 135-write-exception-header.
+           perform 140-open-sales-history.
+           perform 145-write-rejected-header.
 
       *    Check to see if input file is empty
-           read input-file 
+           read input-file
                at end move 'y'              to ws-eof-flag.
 
       *    Move Store Numbers into the Store Table
@@ -251,10 +582,104 @@
 
       *    Close input and output files
            close input-file,
-                 output-file. 
+                 output-file,
+                 csv-file,
+                 exception-file,
+                 sales-history-file,
+                 rejected-file.
+
+      *    Keep a date-stamped copy of today's output so a later run
+      *    doesn't erase the only record of it
+           perform 700-archive-output-files.
 
       *    End of 000-main (end of ReturnsProcessing program)
-           stop run. 
+           stop run.
+
+
+       110-load-product-master.
+           open input product-file.
+           if ws-product-status = "00" then
+               perform until ws-product-status not = "00"
+                   read product-file
+                       at end
+                           move "10"        to ws-product-status
+                       not at end
+                           if ws-product-count < 3000 then
+                               add 1            to ws-product-count
+                               move pm-sku
+                                   to ws-pm-sku(ws-product-count)
+                               move pm-description
+                                   to ws-pm-desc(ws-product-count)
+                           end-if
+                   end-read
+               end-perform
+               close product-file
+           end-if.
+
+       120-load-accumulator.
+           move function current-date(1:8)     to ws-today.
+           open input returns-accumulator-file.
+           if ws-accum-status = "00" then
+               read returns-accumulator-file
+                   at end
+                       perform 125-init-accumulator
+                   not at end
+                       if acc-year = ws-today-yyyy and
+                          acc-month = ws-today-mm then
+                           continue
+                       else
+                           if acc-year = ws-today-yyyy then
+                               move 0           to acc-mtd-amt
+                               move 0           to acc-mtd-tax
+                           else
+                               move 0           to acc-mtd-amt
+                               move 0           to acc-mtd-tax
+                               move 0           to acc-ytd-amt
+                               move 0           to acc-ytd-tax
+                           end-if
+                       end-if
+               end-read
+               close returns-accumulator-file
+           else
+               perform 125-init-accumulator
+           end-if.
+
+       125-init-accumulator.
+           move 0                              to acc-mtd-amt
+           move 0                              to acc-mtd-tax
+           move 0                              to acc-ytd-amt
+           move 0                              to acc-ytd-tax.
+
+       130-load-exception-threshold.
+           open input exception-threshold-file.
+           if ws-threshold-status = "00" then
+               read exception-threshold-file
+                   at end
+                       continue
+                   not at end
+                       move etl-threshold-amt
+                           to ws-exception-threshold
+               end-read
+               close exception-threshold-file
+           end-if.
+
+       135-write-exception-header.
+           move ws-exception-threshold
+               to ws-exc-threshold-print.
+           write exception-line from ws-exception-header.
+           write exception-line from ws-exception-column-headings.
+
+       140-open-sales-history.
+           open i-o sales-history-file.
+           if ws-hist-status = "35" then
+               open output sales-history-file
+               close sales-history-file
+               open i-o sales-history-file
+           end-if.
+
+       145-write-rejected-header.
+           write rejected-line from ws-rejected-header.
+           write rejected-line from ws-rejected-column-headings.
 
 
        100-process-pages.
@@ -295,36 +720,122 @@
 
        200-process-lines.
 
-      *    Calculate Store Totals
-           perform 300-store-calculations.
-
-      *    Calculate Tax for each record
-           compute ws-tax-calc rounded =
-                   (il-amount * ws-tax-cnst) / 100.
-
-      *    Add 1 to Total Return count + Add Amount to Total + Total Tax
-           add 1                            to ws-return-cnt.
-           add il-amount                    to ws-return-amount.
-           add ws-tax-calc                  to ws-tax-tot. 
-
-      *    Move raw input record data to detail line
-           move il-code                     to ws-code.
-           move il-amount                   to ws-amount.
-           move il-type                     to ws-payment.
-           move il-store-num                to ws-store-num.
-           move il-invoice-num              to ws-invoice-num.
-           move il-SKU                      to ws-SKU.
-           move ws-tax-calc                 to ws-tax.
-
-      *    Write Detail Line
-           write output-line from ws-detail-line
-               after advancing 1 line.
+      *    Verify the Return matches a real, un-refunded original sale
+      *    before it's allowed anywhere near the totals
+           perform 205-verify-original-sale.
+
+           if ws-return-accepted then
+      *        Calculate Store Totals
+               perform 300-store-calculations
+
+      *        Calculate Tax for each record
+               compute ws-tax-calc rounded =
+                       (il-amount * ws-tax-rate(il-store-num)) / 100
+
+      *        Add 1 to Total Return count + Amount + Total Tax
+               add 1                        to ws-return-cnt
+               add il-amount                to ws-return-amount
+               add ws-tax-calc              to ws-tax-tot
+
+      *        Move raw input record data to detail line
+               move il-code                 to ws-code
+               move il-amount               to ws-amount
+               move il-type                 to ws-payment
+               move il-store-num            to ws-store-num
+               move il-invoice-num          to ws-invoice-num
+               move il-SKU                  to ws-SKU
+               perform 310-lookup-product-description
+               move ws-tax-calc             to ws-tax
+
+      *        Write Detail Line
+               write output-line from ws-detail-line
+                   after advancing 1 line
+
+               perform 311-write-csv-detail
+
+      *        LARGE-TRANSACTION EXCEPTION CHECK
+               if il-amount > ws-exception-threshold
+                   perform 312-write-exception-detail
+               end-if
+           else
+               perform 206-write-rejected-return
+           end-if.
 
       *    Check for end of file.
-           read input-file 
+           read input-file
                at end move 'y'              to ws-eof-flag.
 
 
+       205-verify-original-sale.
+           set ws-return-accepted           to true.
+           move il-invoice-num               to hist-invoice-num.
+           read sales-history-file
+               invalid key
+                   set ws-return-rejected    to true
+                   move "NO MATCHING ORIGINAL SALE"
+                                              to ws-rej-reason-hold
+               not invalid key
+                   if hist-refunded then
+                       set ws-return-rejected to true
+                       move "ORIGINAL SALE ALREADY REFUNDED"
+                                              to ws-rej-reason-hold
+                   else
+                       set hist-refunded      to true
+                       rewrite hist-record
+                   end-if
+           end-read.
+
+       206-write-rejected-return.
+           add 1                              to ws-rejected-count.
+           move il-code                       to ws-rej-code.
+           move il-store-num                  to ws-rej-store-num.
+           move il-invoice-num                to ws-rej-invoice-num.
+           move il-SKU                        to ws-rej-SKU.
+           move il-amount                     to ws-rej-amount.
+           move ws-rej-reason-hold            to ws-rej-reason.
+           write rejected-line from ws-rejected-detail-line.
+
+       312-write-exception-detail.
+           add 1                             to ws-exception-count.
+           move il-code                      to ws-exc-code.
+           move il-store-num                 to ws-exc-store-num.
+           move il-invoice-num               to ws-exc-invoice-num.
+           move il-SKU                       to ws-exc-SKU.
+           move il-amount                    to ws-exc-amount.
+           write exception-line from ws-exception-detail-line.
+
+       311-write-csv-detail.
+           move spaces                      to csv-line.
+           string
+               function trim(ws-code)           delimited by size
+               ","                               delimited by size
+               function trim(ws-amount)          delimited by size
+               ","                               delimited by size
+               function trim(ws-payment)         delimited by size
+               ","                               delimited by size
+               function trim(ws-store-num)       delimited by size
+               ","                               delimited by size
+               function trim(ws-invoice-num)     delimited by size
+               ","                               delimited by size
+               function trim(ws-SKU)             delimited by size
+               ","                               delimited by size
+               function trim(ws-description)     delimited by size
+               ","                               delimited by size
+               function trim(ws-tax)             delimited by size
+               into csv-line
+           end-string.
+           write csv-line.
+
+       310-lookup-product-description.
+           move spaces                      to ws-description.
+           perform varying ws-pm-idx from 1 by 1
+               until ws-pm-idx > ws-product-count
+               if ws-pm-sku(ws-pm-idx) = il-SKU
+                   move ws-pm-desc(ws-pm-idx) to ws-description
+               end-if
+           end-perform.
+
+
        300-store-calculations.
 
       *    Add 1 to the store counter and add total amount to store
@@ -367,6 +878,151 @@
       *    Total Tax Owed Us Summary Line
            write output-line from ws-summary4-tax
                after advancing 2 lines.
-           
 
-       end program ReturnsProcessing.
\ No newline at end of file
+           perform 440-print-exception-trailer.
+           perform 445-print-rejected-trailer.
+
+      *    Write control totals for the consolidated daily summary
+           move ws-return-cnt                  to rctl-rec-count.
+           move ws-return-amount               to rctl-total-amt.
+           move ws-tax-tot                      to rctl-total-tax.
+           move ws-exception-count             to rctl-exception-cnt.
+           move ws-rejected-count               to rctl-rejected-cnt.
+           open output returns-control-file.
+           write returns-control-line.
+           close returns-control-file.
+
+           perform 420-update-accumulator.
+
+           move acc-mtd-amt                    to ws-mtd-amt.
+           move acc-mtd-tax                    to ws-mtd-tax.
+           write output-line from ws-mtd-summary
+               after advancing 2 lines.
+
+           move acc-ytd-amt                    to ws-ytd-amt.
+           move acc-ytd-tax                    to ws-ytd-tax.
+           write output-line from ws-ytd-summary
+               after advancing 1 line.
+
+           perform 425-write-csv-summary.
+
+       425-write-csv-summary.
+           move spaces                          to csv-line.
+           write csv-line.
+           string
+               "TOTAL RETURN COUNT,"              delimited by size
+               function trim(ws-return-cnt)       delimited by size
+               into csv-line
+           end-string.
+           write csv-line.
+           move spaces                          to csv-line.
+           string
+               "TOTAL RETURN AMOUNT,"             delimited by size
+               function trim(ws-return-amount)    delimited by size
+               into csv-line
+           end-string.
+           write csv-line.
+           move spaces                          to csv-line.
+           string
+               "TOTAL TAX OWED US,"               delimited by size
+               function trim(ws-tax-tot)          delimited by size
+               into csv-line
+           end-string.
+           write csv-line.
+           move spaces                          to csv-line.
+           string
+               "MTD AMOUNT,"                       delimited by size
+               function trim(acc-mtd-amt)          delimited by size
+               into csv-line
+           end-string.
+           write csv-line.
+           move spaces                          to csv-line.
+           string
+               "YTD AMOUNT,"                       delimited by size
+               function trim(acc-ytd-amt)          delimited by size
+               into csv-line
+           end-string.
+           write csv-line.
+
+       440-print-exception-trailer.
+           if ws-exception-count = 0
+               write exception-line from ws-exception-none-line
+           else
+               write exception-line from ws-exception-signoff-line1
+               write exception-line from ws-exception-signoff-line2
+           end-if.
+
+       445-print-rejected-trailer.
+           if ws-rejected-count = 0
+               write rejected-line from ws-rejected-none-line
+           end-if.
+
+       420-update-accumulator.
+           add ws-return-amount                to acc-mtd-amt.
+           add ws-tax-tot                       to acc-mtd-tax.
+           add ws-return-amount                to acc-ytd-amt.
+           add ws-tax-tot                       to acc-ytd-tax.
+           move ws-today-yyyy                   to acc-year.
+           move ws-today-mm                     to acc-month.
+           open output returns-accumulator-file.
+           write returns-accumulator-line.
+           close returns-accumulator-file.
+
+       700-archive-output-files.
+           move function current-date(1:8)  to ws-archive-date.
+
+           move "../../../../data/ReturnsReport.out"
+               to ws-archive-read-path.
+           string "../../../../data/ReturnsReport_" delimited by size
+                  ws-archive-date             delimited by size
+                  ".out"                      delimited by size
+                  into ws-archive-write-path
+           end-string.
+           perform 710-copy-archive-file.
+
+           move "../../../../data/ReturnsReport.csv"
+               to ws-archive-read-path.
+           string "../../../../data/ReturnsReport_" delimited by size
+                  ws-archive-date             delimited by size
+                  ".csv"                      delimited by size
+                  into ws-archive-write-path
+           end-string.
+           perform 710-copy-archive-file.
+
+           move "../../../../data/ReturnsExceptions.out"
+               to ws-archive-read-path.
+           string "../../../../data/ReturnsExceptions_"
+                  delimited by size
+                  ws-archive-date             delimited by size
+                  ".out"                      delimited by size
+                  into ws-archive-write-path
+           end-string.
+           perform 710-copy-archive-file.
+
+           move "../../../../data/ReturnsRejected.out"
+               to ws-archive-read-path.
+           string "../../../../data/ReturnsRejected_"
+                  delimited by size
+                  ws-archive-date             delimited by size
+                  ".out"                      delimited by size
+                  into ws-archive-write-path
+           end-string.
+           perform 710-copy-archive-file.
+
+       710-copy-archive-file.
+           open input archive-read-file.
+           open output archive-write-file.
+           move 'n'                         to ws-archive-eof-flag.
+           perform until ws-archive-eof-flag = 'y'
+               read archive-read-file
+                   at end
+                       move 'y'             to ws-archive-eof-flag
+                   not at end
+                       write archive-write-line from archive-read-line
+               end-read
+           end-perform.
+           close archive-read-file.
+           close archive-write-file.
+
+
+       end program ReturnsProcessing.
