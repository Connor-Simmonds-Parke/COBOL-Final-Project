@@ -0,0 +1,487 @@
+      ******************************************************************
+      * Author:    Connor Simmonds-Parke, Nicholas Sturch-flint
+      * Date:      2021-04-21
+      * Purpose:   Reads the Exchange records (code 'X') split off by
+      *            DataSplitAndCount and pairs the two legs of each
+      *            exchange - the item given back and the item taken -
+      *            sharing the same invoice number onto a single report
+      *            line, so exchanges no longer have to be read as an
+      *            unrelated Sale and Return.
+      * Note:      The 'X' record layout is the same shared 36-byte
+      *            register format Edit and DataSplitAndCount already
+      *            validate and split, and it carries no field of its
+      *            own marking which leg of the pair is given back and
+      *            which is taken. Register procedure keys the
+      *            given-back item first and the taken item second for
+      *            every exchange, so 120-pair-exchanges relies on
+      *            file order (first leg seen = given back, second leg
+      *            seen = taken) rather than a dedicated flag. Adding a
+      *            leg-direction field would mean changing the register
+      *            output format and every program that reads it
+      *            (Edit, DataSplitAndCount), not just this report, so
+      *            that is out of scope here.
+      * Tectonics: cobc
+      ******************************************************************
+       identification division.
+
+       program-id. ExchangeProcessing.
+       author. Connor Simmonds-Parke, Nicholas Sturch-flint.
+       date-written. 04-21-2021.
+      *Description: Produces a detail report pairing each exchange's
+      *             given-back item with its taken item on one line.
+
+       environment division.
+       configuration section.
+
+       input-output section.
+       file-control.
+
+      *    Input Files
+           select input-file
+               assign to "../../../../data/ExchangeRecords.dat"
+               organization is line sequential.
+
+      *    Output Files
+           select output-file
+               assign to "../../../../data/ExchangeReport.out"
+               organization is line sequential.
+
+      *    Date-Stamped Archive Copies - generic text-line files whose
+      *    assigned name is built at runtime so every run's output can
+      *    be copied off to a dated file, not just overwritten
+           select archive-read-file
+               assign to dynamic ws-archive-read-path
+               organization is line sequential.
+
+           select archive-write-file
+               assign to dynamic ws-archive-write-path
+               organization is line sequential.
+
+
+       data division.
+       file section.
+
+      *Input Records
+       fd input-file
+           data record is input-line
+           record contains 36 characters.
+
+       01 input-line.
+           05 il-code                       pic x.
+           05 il-amount                     pic 9(5)v99.
+           05 il-type                       pic x(2).
+           05 il-store-num                  pic 99.
+               88 il-valid-store-num        value 01 thru 12.
+           05 il-invoice-num                pic x(9).
+           05 il-SKU                        pic x(15).
+
+      *Output Records
+       fd output-file
+           data record is output-line
+           record contains 110 characters.
+
+       01 output-line                       pic x(110).
+
+       fd archive-read-file
+           data record is archive-read-line
+           record contains 200 characters.
+
+       01 archive-read-line                 pic x(200).
+
+       fd archive-write-file
+           data record is archive-write-line
+           record contains 200 characters.
+
+       01 archive-write-line                pic x(200).
+
+
+       working-storage section.
+
+      *Repeats each page, main displays page number
+       01 ws-header1-main.
+           05 filler                        pic x(29)
+               value spaces.
+           05 filler                        pic x(27)
+               value "EXCHANGE PROCESSING REPORT".
+           05 filler                        pic x(24)
+               value spaces.
+           05 filler                        pic x(5)
+               value "PAGE ".
+           05 ws-header-page                pic z9.
+
+       01 ws-header2-headings.
+           05 filler                        pic x(10)
+               value "Invoice   ".
+           05 filler                        pic x(8)
+               value "Store   ".
+           05 filler                        pic x(30)
+               value "Item Given Back               ".
+           05 filler                        pic x(30)
+               value "Item Taken".
+
+       01 ws-header3-underlines.
+           05 filler                        pic x(10)
+               value "--------  ".
+           05 filler                        pic x(8)
+               value "-----   ".
+           05 filler                        pic x(30)
+               value "----------------------------  ".
+           05 filler                        pic x(30)
+               value "----------------------------".
+
+      *Detail Line - the item given back on the left half, the item
+      *taken on the right half, both against the same invoice number
+       01 ws-detail-line.
+           05 filler                        pic x(2)
+               value spaces.
+           05 ws-invoice-num                pic x(9).
+           05 filler                        pic x(3)
+               value spaces.
+           05 ws-store-num                  pic 99.
+           05 filler                        pic x(4)
+               value spaces.
+           05 ws-given-sku                  pic x(15).
+           05 filler                        pic x(1)
+               value spaces.
+           05 ws-given-amount                pic $zz,zz9.99.
+           05 filler                        pic x(4)
+               value spaces.
+           05 ws-taken-sku                  pic x(15).
+           05 filler                        pic x(1)
+               value spaces.
+           05 ws-taken-amount               pic $zz,zz9.99.
+
+      *Unmatched exception line - printed when an exchange record's
+      *invoice number has no matching second leg
+       01 ws-unmatched-line.
+           05 filler                        pic x(2)
+               value spaces.
+           05 ws-unm-invoice-num            pic x(9).
+           05 filler                        pic x(3)
+               value spaces.
+           05 ws-unm-store-num              pic 99.
+           05 filler                        pic x(4)
+               value spaces.
+           05 ws-unm-sku                    pic x(15).
+           05 filler                        pic x(1)
+               value spaces.
+           05 ws-unm-amount                 pic $zz,zz9.99.
+           05 filler                        pic x(4)
+               value spaces.
+           05 filler                        pic x(33)
+               value "*** NO MATCHING EXCHANGE LEG ***".
+
+      *Printed instead of the detail section when the batch had no
+      *exchange records at all, so the report still carries its
+      *headings and an explicit statement of the empty result
+       01 ws-no-exchanges-line.
+           05 filler                        pic x(40)
+               value "No exchange records for this batch".
+           05 filler                        pic x(70)
+               value spaces.
+
+      *Summary Lines
+       01 ws-summary1-main.
+           05 filler                        pic x(29)
+               value spaces.
+           05 filler                        pic x(23)
+               value "EXCHANGE SUMMARY REPORT".
+           05 filler                        pic x(35)
+               value spaces.
+
+       01 ws-summary2-totals.
+           05 filler                        pic x(35)
+               value "Total Number of Exchanges Paired: ".
+           05 ws-sum-pair-cnt               pic z9.
+           05 filler                        pic x(15)
+               value spaces.
+           05 filler                        pic x(22)
+               value "Total Unmatched Legs: ".
+           05 ws-sum-unm-cnt                pic z9.
+
+      *Exchange Table - both legs of every exchange loaded once at
+      *startup so the two records sharing an invoice number, wherever
+      *they land in the file, can be paired up on a single line
+       01 ws-exchange-table.
+           05 ws-ex-entry                   occurs 999 times
+                                             indexed by ws-ex-idx.
+               10 ws-ex-invoice-num         pic x(9).
+               10 ws-ex-store-num           pic 99.
+               10 ws-ex-sku                 pic x(15).
+               10 ws-ex-amount              pic 9(5)v99.
+               10 ws-ex-matched             pic x  value 'n'.
+       77 ws-exchange-count                 pic 9(4) value 0.
+
+      *Print Queue - built once the pairing pass is done, so the
+      *actual report loop is a single straightforward walk, one
+      *report line per queue entry
+       01 ws-print-queue.
+           05 ws-pq-entry                   occurs 999 times
+                                             indexed by ws-pq-idx.
+               10 ws-pq-type                pic x.
+                   88 ws-pq-paired          value 'P'.
+                   88 ws-pq-unmatched       value 'U'.
+               10 ws-pq-idx1                pic 9(4).
+               10 ws-pq-idx2                pic 9(4).
+       77 ws-print-count                    pic 9(4) value 0.
+       77 ws-print-ptr                      pic 9(4) value 0.
+
+      *Page and Line Variables
+       77 ws-line-count                     pic 99
+           value 0.
+       77 ws-page-count                     pic 99
+           value 0.
+       77 ws-lines-per-page                 pic 99
+           value 20.
+
+      *Pairing Counters
+       77 ws-pair-count                     pic 99
+           value 0.
+       77 ws-unmatched-count                pic 99
+           value 0.
+
+      *General Constants
+       77 ws-eof-flag                       pic x
+           value "n".
+       77 ws-outer-idx                      pic 9(4)
+           value 0.
+       77 ws-inner-idx                      pic 9(4)
+           value 0.
+       77 ws-match-found-flag               pic x
+           value "n".
+
+      *Date-Stamped Archive Copies
+       77 ws-archive-date                   pic x(8)  value spaces.
+       77 ws-archive-read-path              pic x(100) value spaces.
+       77 ws-archive-write-path             pic x(100) value spaces.
+       77 ws-archive-eof-flag               pic x     value 'n'.
+
+
+       procedure division.
+       000-main.
+
+      *    Open input and output files
+           open input input-file,
+                output output-file.
+
+      *    Load every exchange leg into the table, then pair them up
+           perform 110-load-exchange-records.
+           perform 120-pair-exchanges.
+
+      *    Print the report - the page loop below never executes when
+      *    there are no exchanges this batch, so print the headings
+      *    and an explicit empty-result line unconditionally for that
+      *    case instead of leaving the report with no heading at all
+           move 1                           to ws-print-ptr.
+           if ws-print-count = 0
+               perform 150-print-headings
+               write output-line from ws-no-exchanges-line
+                   after advancing 1 line
+           else
+               perform 100-process-pages
+                   varying ws-page-count from 1 by 1
+                   until   ws-print-ptr > ws-print-count
+           end-if.
+
+      *    Print Summary Report Lines
+           perform 400-print-summary-lines.
+
+      *    Close input and output files
+           close input-file,
+                 output-file.
+
+      *    Keep a date-stamped copy of today's output so a later run
+      *    doesn't erase the only record of it
+           perform 700-archive-output-files.
+
+      *    End of 000-main (end of ExchangeProcessing program)
+           stop run.
+
+
+       110-load-exchange-records.
+           read input-file
+               at end move 'y'              to ws-eof-flag.
+           perform until ws-eof-flag = 'y'
+               if ws-exchange-count < 999 then
+                   add 1                    to ws-exchange-count
+                   move il-invoice-num
+                       to ws-ex-invoice-num(ws-exchange-count)
+                   move il-store-num
+                       to ws-ex-store-num(ws-exchange-count)
+                   move il-SKU
+                       to ws-ex-sku(ws-exchange-count)
+                   move il-amount
+                       to ws-ex-amount(ws-exchange-count)
+               end-if
+               read input-file
+                   at end move 'y'          to ws-eof-flag
+           end-perform.
+
+
+       120-pair-exchanges.
+      *    Walk the table once; every leg still unconsumed either
+      *    finds its partner (same invoice number) and both go onto
+      *    the print queue as one paired entry, or it goes onto the
+      *    queue alone as an unmatched exception
+      *    ws-outer-idx is always the earlier record in the register's
+      *    file order, so it is taken as the given-back leg
+      *    (ws-pq-idx1) and the later, matching record as the taken
+      *    leg (ws-pq-idx2) - see the register-convention note at the
+      *    top of this program
+           perform varying ws-outer-idx from 1 by 1
+               until ws-outer-idx > ws-exchange-count
+               if ws-ex-matched(ws-outer-idx) = 'n' then
+                   move 'n'                 to ws-match-found-flag
+                   perform varying ws-inner-idx from ws-outer-idx by 1
+                       until ws-inner-idx > ws-exchange-count
+                           or ws-match-found-flag = 'y'
+                       if ws-inner-idx not = ws-outer-idx
+                           and ws-ex-matched(ws-inner-idx) = 'n'
+                           and ws-ex-invoice-num(ws-inner-idx) =
+                               ws-ex-invoice-num(ws-outer-idx) then
+                           move 'y'         to ws-match-found-flag
+                           move 'y'       to ws-ex-matched(ws-outer-idx)
+                           move 'y'       to ws-ex-matched(ws-inner-idx)
+                           add 1            to ws-print-count
+                           move 'P'
+                               to ws-pq-type(ws-print-count)
+                           move ws-outer-idx
+                               to ws-pq-idx1(ws-print-count)
+                           move ws-inner-idx
+                               to ws-pq-idx2(ws-print-count)
+                           add 1            to ws-pair-count
+                       end-if
+                   end-perform
+                   if ws-match-found-flag = 'n' then
+                       move 'y'
+                           to ws-ex-matched(ws-outer-idx)
+                       add 1                to ws-print-count
+                       move 'U'
+                           to ws-pq-type(ws-print-count)
+                       move ws-outer-idx
+                           to ws-pq-idx1(ws-print-count)
+                       move 0
+                           to ws-pq-idx2(ws-print-count)
+                       add 1                to ws-unmatched-count
+                   end-if
+               end-if
+           end-perform.
+
+
+       100-process-pages.
+
+      *    Print headers
+           perform 150-print-headings.
+
+      *    Detail lines printed until max lines per page limit is hit
+      *    or the queue is exhausted
+           perform 200-process-lines
+               varying ws-line-count from 1 by 1
+               until ws-line-count > ws-lines-per-page
+                   or ws-print-ptr > ws-print-count.
+
+      *    Start a new page unless the queue is exhausted
+           if ws-print-ptr <= ws-print-count then
+               write output-line from spaces
+                   after page
+           end-if.
+
+
+       150-print-headings.
+
+      *    Write the headers
+           move ws-page-count               to ws-header-page.
+           write output-line from ws-header1-main
+               after advancing 1 lines
+           write output-line from ws-header2-headings
+               after advancing 2 lines.
+           write output-line from ws-header3-underlines
+               after advancing 1 line.
+
+
+       200-process-lines.
+
+           if ws-pq-paired(ws-print-ptr) then
+               perform 210-print-pair
+           else
+               perform 220-print-unmatched
+           end-if.
+           add 1                            to ws-print-ptr.
+
+
+       210-print-pair.
+           move spaces                      to ws-detail-line.
+           move ws-ex-invoice-num(ws-pq-idx1(ws-print-ptr))
+               to ws-invoice-num.
+           move ws-ex-store-num(ws-pq-idx1(ws-print-ptr))
+               to ws-store-num.
+           move ws-ex-sku(ws-pq-idx1(ws-print-ptr))
+               to ws-given-sku.
+           move ws-ex-amount(ws-pq-idx1(ws-print-ptr))
+               to ws-given-amount.
+           move ws-ex-sku(ws-pq-idx2(ws-print-ptr))
+               to ws-taken-sku.
+           move ws-ex-amount(ws-pq-idx2(ws-print-ptr))
+               to ws-taken-amount.
+           write output-line from ws-detail-line
+               after advancing 1 line.
+
+
+       220-print-unmatched.
+           move spaces                      to ws-unmatched-line.
+           move ws-ex-invoice-num(ws-pq-idx1(ws-print-ptr))
+               to ws-unm-invoice-num.
+           move ws-ex-store-num(ws-pq-idx1(ws-print-ptr))
+               to ws-unm-store-num.
+           move ws-ex-sku(ws-pq-idx1(ws-print-ptr))
+               to ws-unm-sku.
+           move ws-ex-amount(ws-pq-idx1(ws-print-ptr))
+               to ws-unm-amount.
+           write output-line from ws-unmatched-line
+               after advancing 1 line.
+
+
+       400-print-summary-lines.
+
+      *    Write Summary Title
+           write output-line from ws-summary1-main
+               after advancing 2 lines.
+      *    Write blank line
+           write output-line from spaces
+               after advancing 1 line.
+
+           move ws-pair-count               to ws-sum-pair-cnt.
+           move ws-unmatched-count          to ws-sum-unm-cnt.
+           write output-line from ws-summary2-totals
+               after advancing 1 line.
+
+
+       700-archive-output-files.
+           move function current-date(1:8)  to ws-archive-date.
+
+           move "../../../../data/ExchangeReport.out"
+               to ws-archive-read-path.
+           string "../../../../data/ExchangeReport_" delimited by size
+                  ws-archive-date             delimited by size
+                  ".out"                      delimited by size
+                  into ws-archive-write-path
+           end-string.
+           perform 710-copy-archive-file.
+
+       710-copy-archive-file.
+           open input archive-read-file.
+           open output archive-write-file.
+           move 'n'                         to ws-archive-eof-flag.
+           perform until ws-archive-eof-flag = 'y'
+               read archive-read-file
+                   at end
+                       move 'y'             to ws-archive-eof-flag
+                   not at end
+                       write archive-write-line from archive-read-line
+               end-read
+           end-perform.
+           close archive-read-file.
+           close archive-write-file.
+
+
+       end program ExchangeProcessing.
