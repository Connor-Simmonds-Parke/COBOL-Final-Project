@@ -0,0 +1,656 @@
+      ******************************************************************
+      * Author:    Connor Simmonds-Parke, Nicholas Sturch-flint
+      * Date:      2021-05-05
+      * Purpose:   Reads the card processor's settlement extract and
+      *            matches it invoice-by-invoice against the credit
+      *            and debit transactions in our own S&L and Returns
+      *            records, listing anything that doesn't match or is
+      *            missing from either side.
+      * Tectonics: cobc
+      ******************************************************************
+       identification division.
+
+       program-id. SettlementReconciliation.
+       author. Connor Simmonds-Parke, Nicholas Sturch-flint.
+       date-written. 05-05-2021.
+      *Description: Produces an exception listing of credit/debit
+      *             transactions that don't reconcile invoice-by-
+      *             invoice against the processor's settlement file.
+
+       environment division.
+       configuration section.
+
+       input-output section.
+       file-control.
+
+      *    Input Files
+           select s-l-file
+               assign to "../../../../data/S&LRecords.dat"
+               organization is line sequential.
+
+           select returns-file
+               assign to "../../../../data/ReturnsRecords.dat"
+               organization is line sequential.
+
+      *    Processor Settlement Extract - may not have arrived yet for
+      *    today's batch, so its absence is tolerated the same way a
+      *    missing control/accumulator file is elsewhere in this system
+           select settlement-file
+               assign to "../../../../data/SettlementExtract.dat"
+               organization is line sequential
+               file status is ws-settlement-status.
+
+      *    Output Files
+           select output-file
+               assign to "../../../../data/SettlementReconciliation.out"
+               organization is line sequential.
+
+      *    Date-Stamped Archive Copies - generic text-line files whose
+      *    assigned name is built at runtime so every run's output can
+      *    be copied off to a dated file, not just overwritten
+           select archive-read-file
+               assign to dynamic ws-archive-read-path
+               organization is line sequential.
+
+           select archive-write-file
+               assign to dynamic ws-archive-write-path
+               organization is line sequential.
+
+
+       data division.
+       file section.
+
+      *Input Records - Sales & Layaways side
+       fd s-l-file
+           data record is sl-input-line
+           record contains 36 characters.
+
+       01 sl-input-line.
+           05 sl-il-code                    pic x.
+           05 sl-il-amount                  pic 9(5)v99.
+           05 sl-il-type                    pic x(2).
+           05 sl-il-store-num               pic 99.
+           05 sl-il-invoice-num             pic x(9).
+           05 sl-il-SKU                     pic x(15).
+
+      *Input Records - Returns side
+       fd returns-file
+           data record is returns-input-line
+           record contains 36 characters.
+
+       01 returns-input-line.
+           05 rt-il-code                    pic x.
+           05 rt-il-amount                  pic 9(5)v99.
+           05 rt-il-type                    pic x(2).
+           05 rt-il-store-num               pic 99.
+           05 rt-il-invoice-num             pic x(9).
+           05 rt-il-SKU                     pic x(15).
+
+      *Input Records - Processor Settlement Extract
+       fd settlement-file
+           data record is settlement-line
+           record contains 18 characters.
+
+       01 settlement-line.
+           05 stl-invoice-num               pic x(9).
+           05 stl-amount                    pic 9(5)v99.
+           05 stl-type                      pic x(2).
+
+      *Output Records
+       fd output-file
+           data record is output-line
+           record contains 110 characters.
+
+       01 output-line                       pic x(110).
+
+       fd archive-read-file
+           data record is archive-read-line
+           record contains 200 characters.
+
+       01 archive-read-line                 pic x(200).
+
+       fd archive-write-file
+           data record is archive-write-line
+           record contains 200 characters.
+
+       01 archive-write-line                pic x(200).
+
+
+       working-storage section.
+
+      *Repeats each page, main displays page number
+       01 ws-header1-main.
+           05 filler                        pic x(26)
+               value spaces.
+           05 filler                        pic x(33)
+               value "SETTLEMENT RECONCILIATION REPORT".
+           05 filler                        pic x(24)
+               value spaces.
+           05 filler                        pic x(5)
+               value "PAGE ".
+           05 ws-header-page                pic z9.
+
+       01 ws-header2-headings.
+           05 filler                        pic x(10)
+               value "Invoice   ".
+           05 filler                        pic x(7)
+               value "Type   ".
+           05 filler                        pic x(7)
+               value "Source ".
+           05 filler                        pic x(15)
+               value "Our Amount     ".
+           05 filler                        pic x(16)
+               value "Settled Amount  ".
+           05 filler                        pic x(33)
+               value "Exception".
+
+       01 ws-header3-underlines.
+           05 filler                        pic x(10)
+               value "--------  ".
+           05 filler                        pic x(7)
+               value "----   ".
+           05 filler                        pic x(7)
+               value "-----  ".
+           05 filler                        pic x(15)
+               value "----------     ".
+           05 filler                        pic x(16)
+               value "------------    ".
+           05 filler                        pic x(33)
+               value "---------------------------------".
+
+      *Detail Line - one exception per line; the message explains
+      *which of the three reconciliation problems it is
+       01 ws-detail-line.
+           05 filler                        pic x(2)
+               value spaces.
+           05 ws-dl-invoice-num              pic x(9).
+           05 filler                        pic x(2)
+               value spaces.
+           05 ws-dl-pay-type                 pic xx.
+           05 filler                        pic x(3)
+               value spaces.
+           05 ws-dl-source                   pic xx.
+           05 filler                        pic x(3)
+               value spaces.
+           05 ws-dl-our-amt                  pic $zz,zz9.99.
+           05 filler                        pic x(3)
+               value spaces.
+           05 ws-dl-stl-amt                  pic $zz,zz9.99.
+           05 filler                        pic x(3)
+               value spaces.
+           05 ws-dl-message                  pic x(33).
+
+      *Printed instead of the detail section when every credit/debit
+      *transaction matched the settlement extract cleanly, so the
+      *report still carries its headings and an explicit statement
+      *of the clean result
+       01 ws-no-exceptions-line.
+           05 filler                        pic x(45)
+               value "No settlement exceptions for this batch".
+           05 filler                        pic x(65)
+               value spaces.
+
+      *Summary Lines
+       01 ws-summary1-main.
+           05 filler                        pic x(29)
+               value spaces.
+           05 filler                        pic x(30)
+               value "RECONCILIATION SUMMARY REPORT".
+           05 filler                        pic x(28)
+               value spaces.
+
+       01 ws-summary2-totals.
+           05 filler                        pic x(32)
+               value "Total Credit/Debit Checked    : ".
+           05 ws-sum-checked-cnt            pic zz9.
+           05 filler                        pic x(10)
+               value spaces.
+           05 filler                        pic x(25)
+               value "Total Matched          : ".
+           05 ws-sum-matched-cnt            pic zz9.
+
+       01 ws-summary3-totals.
+           05 filler                        pic x(32)
+               value "Total Amount Mismatches       : ".
+           05 ws-sum-mismatch-cnt           pic zz9.
+           05 filler                        pic x(10)
+               value spaces.
+           05 filler                        pic x(25)
+               value "Missing From Settlement: ".
+           05 ws-sum-miss-stl-cnt           pic zz9.
+
+       01 ws-summary4-totals.
+           05 filler                        pic x(32)
+               value "Missing From Our Records      : ".
+           05 ws-sum-miss-ours-cnt          pic zz9.
+
+       01 ws-summary5-warning.
+           05 ws-warning-message            pic x(79).
+
+      *Our Credit/Debit Table - every CR/DB transaction pulled from
+      *both the S&L and Returns files, source-tagged so an exception
+      *can say which batch it came from
+       01 ws-our-table.
+           05 ws-our-entry                  occurs 999 times
+                                             indexed by ws-our-idx.
+               10 ws-our-invoice-num        pic x(9).
+               10 ws-our-pay-type           pic xx.
+               10 ws-our-amount             pic 9(5)v99.
+               10 ws-our-source             pic xx.
+               10 ws-our-matched            pic x   value 'n'.
+       77 ws-our-count                      pic 9(4) value 0.
+
+      *Settlement Table - every line of the processor's extract,
+      *loaded once so our records can be checked against it in memory
+       01 ws-settlement-table.
+           05 ws-stl-entry                  occurs 999 times
+                                             indexed by ws-stl-idx.
+               10 ws-stl-invoice-num        pic x(9).
+               10 ws-stl-pay-type           pic xx.
+               10 ws-stl-amount             pic 9(5)v99.
+               10 ws-stl-matched            pic x   value 'n'.
+       77 ws-settlement-count                pic 9(4) value 0.
+
+      *Exception Queue - built while matching so the report loop is a
+      *single straightforward walk, one line per exception
+       01 ws-exception-queue.
+           05 ws-exc-entry                  occurs 1000 times
+                                             indexed by ws-exc-idx.
+               10 ws-exc-kind               pic x.
+                   88 ws-exc-mismatch       value 'M'.
+                   88 ws-exc-miss-settle    value 'S'.
+                   88 ws-exc-miss-ours      value 'O'.
+               10 ws-exc-invoice-num        pic x(9).
+               10 ws-exc-pay-type           pic xx.
+               10 ws-exc-source             pic xx.
+               10 ws-exc-our-amount         pic 9(5)v99.
+               10 ws-exc-stl-amount         pic 9(5)v99.
+       77 ws-exc-count                      pic 9(4) value 0.
+       77 ws-print-ptr                      pic 9(4) value 0.
+
+      *Page and Line Variables
+       77 ws-line-count                     pic 99
+           value 0.
+       77 ws-page-count                     pic 99
+           value 0.
+       77 ws-lines-per-page                 pic 99
+           value 20.
+
+      *Reconciliation Counters
+       77 ws-matched-count                  pic 999 value 0.
+       77 ws-mismatch-count                 pic 999 value 0.
+       77 ws-miss-settle-count              pic 999 value 0.
+       77 ws-miss-ours-count                pic 999 value 0.
+
+      *General Constants
+       77 ws-eof-flag                       pic x
+           value "n".
+       77 ws-match-found-flag               pic x
+           value "n".
+       77 ws-settlement-status              pic xx   value spaces.
+       77 ws-settlement-missing-flag        pic x    value 'n'.
+
+      *Date-Stamped Archive Copies
+       77 ws-archive-date                   pic x(8)  value spaces.
+       77 ws-archive-read-path              pic x(100) value spaces.
+       77 ws-archive-write-path             pic x(100) value spaces.
+       77 ws-archive-eof-flag               pic x     value 'n'.
+
+
+       procedure division.
+       000-main.
+
+      *    Open input and output files
+           open input s-l-file,
+                      returns-file,
+                output output-file.
+
+      *    Pull every credit/debit transaction out of both our own
+      *    files, then load the processor's settlement extract
+           perform 110-load-sl-records.
+           perform 115-load-returns-records.
+           perform 120-load-settlement-records.
+
+      *    Match our records to the settlement extract, then flag
+      *    whatever's left over on the settlement side unmatched
+           perform 130-match-records.
+           perform 140-find-unmatched-settlement.
+
+      *    Print the exception report - the page loop below never
+      *    executes when there are no exceptions this batch, so print
+      *    the headings and an explicit empty-result line
+      *    unconditionally for that case instead of leaving the
+      *    report with no heading at all
+           move 1                           to ws-print-ptr.
+           if ws-exc-count = 0
+               perform 250-print-headings
+               write output-line from ws-no-exceptions-line
+                   after advancing 1 line
+           else
+               perform 200-process-pages
+                   varying ws-page-count from 1 by 1
+                   until   ws-print-ptr > ws-exc-count
+           end-if.
+
+      *    Print Summary Report Lines
+           perform 400-print-summary-lines.
+
+      *    Close input and output files
+           close s-l-file,
+                 returns-file,
+                 output-file.
+
+      *    Keep a date-stamped copy of today's output so a later run
+      *    doesn't erase the only record of it
+           perform 700-archive-output-files.
+
+      *    End of 000-main (end of SettlementReconciliation program)
+           stop run.
+
+
+       110-load-sl-records.
+      *    Only credit and debit transactions settle through the
+      *    processor - cash transactions never reach this file
+           move 'n'                         to ws-eof-flag.
+           read s-l-file
+               at end move 'y'              to ws-eof-flag.
+           perform until ws-eof-flag = 'y'
+               if (sl-il-type = "CR" or sl-il-type = "DB")
+                       and ws-our-count < 999 then
+                   add 1                    to ws-our-count
+                   move sl-il-invoice-num
+                       to ws-our-invoice-num(ws-our-count)
+                   move sl-il-type
+                       to ws-our-pay-type(ws-our-count)
+                   move sl-il-amount
+                       to ws-our-amount(ws-our-count)
+                   move "SL"
+                       to ws-our-source(ws-our-count)
+               end-if
+               read s-l-file
+                   at end move 'y'          to ws-eof-flag
+           end-perform.
+
+
+       115-load-returns-records.
+           move 'n'                         to ws-eof-flag.
+           read returns-file
+               at end move 'y'              to ws-eof-flag.
+           perform until ws-eof-flag = 'y'
+               if (rt-il-type = "CR" or rt-il-type = "DB")
+                       and ws-our-count < 999 then
+                   add 1                    to ws-our-count
+                   move rt-il-invoice-num
+                       to ws-our-invoice-num(ws-our-count)
+                   move rt-il-type
+                       to ws-our-pay-type(ws-our-count)
+                   move rt-il-amount
+                       to ws-our-amount(ws-our-count)
+                   move "RT"
+                       to ws-our-source(ws-our-count)
+               end-if
+               read returns-file
+                   at end move 'y'          to ws-eof-flag
+           end-perform.
+
+
+       120-load-settlement-records.
+           open input settlement-file.
+           if ws-settlement-status = "00" then
+               move 'n'                     to ws-eof-flag
+               perform until ws-eof-flag = 'y'
+                   read settlement-file
+                       at end
+                           move 'y'         to ws-eof-flag
+                       not at end
+                           if ws-settlement-count < 999 then
+                               add 1        to ws-settlement-count
+                               move stl-invoice-num
+                                   to ws-stl-invoice-num
+                                       (ws-settlement-count)
+                               move stl-type
+                                   to ws-stl-pay-type
+                                       (ws-settlement-count)
+                               move stl-amount
+                                   to ws-stl-amount
+                                       (ws-settlement-count)
+                           end-if
+                   end-read
+               end-perform
+               close settlement-file
+           else
+               move 'y'
+                   to ws-settlement-missing-flag
+           end-if.
+
+
+       130-match-records.
+      *    Every credit/debit of ours looks for an unclaimed settlement
+      *    entry with the same invoice number and payment type
+           perform varying ws-our-idx from 1 by 1
+               until ws-our-idx > ws-our-count
+               move 'n'                     to ws-match-found-flag
+               perform varying ws-stl-idx from 1 by 1
+                   until ws-stl-idx > ws-settlement-count
+                       or ws-match-found-flag = 'y'
+                   if ws-stl-matched(ws-stl-idx) = 'n'
+                           and ws-stl-invoice-num(ws-stl-idx) =
+                               ws-our-invoice-num(ws-our-idx)
+                           and ws-stl-pay-type(ws-stl-idx) =
+                               ws-our-pay-type(ws-our-idx) then
+                       move 'y'             to ws-match-found-flag
+                       move 'y'           to ws-our-matched(ws-our-idx)
+                       move 'y'           to ws-stl-matched(ws-stl-idx)
+                       if ws-stl-amount(ws-stl-idx) =
+                               ws-our-amount(ws-our-idx) then
+                           add 1            to ws-matched-count
+                       else
+                           perform 135-queue-mismatch
+                       end-if
+                   end-if
+               end-perform
+               if ws-match-found-flag = 'n' then
+                   perform 136-queue-miss-settle
+               end-if
+           end-perform.
+
+
+       135-queue-mismatch.
+           if ws-exc-count < 1000 then
+               add 1                        to ws-exc-count
+               move 'M'                     to ws-exc-kind(ws-exc-count)
+               move ws-our-invoice-num(ws-our-idx)
+                   to ws-exc-invoice-num(ws-exc-count)
+               move ws-our-pay-type(ws-our-idx)
+                   to ws-exc-pay-type(ws-exc-count)
+               move ws-our-source(ws-our-idx)
+                   to ws-exc-source(ws-exc-count)
+               move ws-our-amount(ws-our-idx)
+                   to ws-exc-our-amount(ws-exc-count)
+               move ws-stl-amount(ws-stl-idx)
+                   to ws-exc-stl-amount(ws-exc-count)
+               add 1                        to ws-mismatch-count
+           end-if.
+
+
+       136-queue-miss-settle.
+           if ws-exc-count < 1000 then
+               add 1                        to ws-exc-count
+               move 'S'                     to ws-exc-kind(ws-exc-count)
+               move ws-our-invoice-num(ws-our-idx)
+                   to ws-exc-invoice-num(ws-exc-count)
+               move ws-our-pay-type(ws-our-idx)
+                   to ws-exc-pay-type(ws-exc-count)
+               move ws-our-source(ws-our-idx)
+                   to ws-exc-source(ws-exc-count)
+               move ws-our-amount(ws-our-idx)
+                   to ws-exc-our-amount(ws-exc-count)
+               move 0                       to ws-exc-stl-amount
+                                                (ws-exc-count)
+               add 1                        to ws-miss-settle-count
+           end-if.
+
+
+       140-find-unmatched-settlement.
+      *    Anything on the settlement side never claimed by one of our
+      *    own credit/debit records has no corresponding transaction
+           perform varying ws-stl-idx from 1 by 1
+               until ws-stl-idx > ws-settlement-count
+               if ws-stl-matched(ws-stl-idx) = 'n' then
+                   perform 145-queue-miss-ours
+               end-if
+           end-perform.
+
+
+       145-queue-miss-ours.
+           if ws-exc-count < 1000 then
+               add 1                        to ws-exc-count
+               move 'O'                     to ws-exc-kind(ws-exc-count)
+               move ws-stl-invoice-num(ws-stl-idx)
+                   to ws-exc-invoice-num(ws-exc-count)
+               move ws-stl-pay-type(ws-stl-idx)
+                   to ws-exc-pay-type(ws-exc-count)
+               move spaces                  to ws-exc-source
+                                                (ws-exc-count)
+               move 0                       to ws-exc-our-amount
+                                                (ws-exc-count)
+               move ws-stl-amount(ws-stl-idx)
+                   to ws-exc-stl-amount(ws-exc-count)
+               add 1                        to ws-miss-ours-count
+           end-if.
+
+
+       200-process-pages.
+
+      *    Print headers
+           perform 250-print-headings.
+
+      *    Detail lines printed until max lines per page limit is hit
+      *    or the queue is exhausted
+           perform 300-process-lines
+               varying ws-line-count from 1 by 1
+               until ws-line-count > ws-lines-per-page
+                   or ws-print-ptr > ws-exc-count.
+
+      *    Start a new page unless the queue is exhausted
+           if ws-print-ptr <= ws-exc-count then
+               write output-line from spaces
+                   after page
+           end-if.
+
+
+       250-print-headings.
+
+      *    Write the headers
+           move ws-page-count               to ws-header-page.
+           write output-line from ws-header1-main
+               after advancing 1 lines
+           write output-line from ws-header2-headings
+               after advancing 2 lines.
+           write output-line from ws-header3-underlines
+               after advancing 1 line.
+
+
+       300-process-lines.
+
+           perform 310-print-exception.
+           add 1                            to ws-print-ptr.
+
+
+       310-print-exception.
+           move spaces                      to ws-detail-line.
+           move ws-exc-invoice-num(ws-print-ptr)
+               to ws-dl-invoice-num.
+           move ws-exc-pay-type(ws-print-ptr)
+               to ws-dl-pay-type.
+           move ws-exc-source(ws-print-ptr)
+               to ws-dl-source.
+           move ws-exc-our-amount(ws-print-ptr)
+               to ws-dl-our-amt.
+           move ws-exc-stl-amount(ws-print-ptr)
+               to ws-dl-stl-amt.
+
+           evaluate true
+               when ws-exc-mismatch(ws-print-ptr)
+                   move "*** AMOUNT MISMATCH ***"
+                       to ws-dl-message
+               when ws-exc-miss-settle(ws-print-ptr)
+                   move "*** NOT FOUND IN SETTLEMENT ***"
+                       to ws-dl-message
+               when ws-exc-miss-ours(ws-print-ptr)
+                   move "*** NOT FOUND IN OUR RECORDS ***"
+                       to ws-dl-message
+           end-evaluate.
+
+           write output-line from ws-detail-line
+               after advancing 1 line.
+
+
+       400-print-summary-lines.
+
+      *    Write Summary Title
+           write output-line from ws-summary1-main
+               after advancing 2 lines.
+      *    Write blank line
+           write output-line from spaces
+               after advancing 1 line.
+
+           compute ws-sum-checked-cnt = ws-our-count.
+           move ws-matched-count            to ws-sum-matched-cnt.
+           write output-line from ws-summary2-totals
+               after advancing 1 line.
+
+           move ws-mismatch-count           to ws-sum-mismatch-cnt.
+           move ws-miss-settle-count        to ws-sum-miss-stl-cnt.
+           write output-line from ws-summary3-totals
+               after advancing 1 line.
+
+           move ws-miss-ours-count          to ws-sum-miss-ours-cnt.
+           write output-line from ws-summary4-totals
+               after advancing 1 line.
+
+           if ws-settlement-missing-flag = 'y' then
+               move spaces                  to ws-warning-message
+               string
+                   "*** NO SETTLEMENT EXTRACT FOUND - ALL ENTRIES "
+                       delimited by size
+                   "TREATED AS MISSING ***"
+                       delimited by size
+                   into ws-warning-message
+               end-string
+               write output-line from ws-summary5-warning
+                   after advancing 2 lines
+           end-if.
+
+
+       700-archive-output-files.
+           move function current-date(1:8)  to ws-archive-date.
+
+           move "../../../../data/SettlementReconciliation.out"
+               to ws-archive-read-path.
+           string "../../../../data/SettlementReconciliation_"
+                  delimited by size
+                  ws-archive-date             delimited by size
+                  ".out"                      delimited by size
+                  into ws-archive-write-path
+           end-string.
+           perform 710-copy-archive-file.
+
+
+       710-copy-archive-file.
+           open input archive-read-file.
+           open output archive-write-file.
+           move 'n'                         to ws-archive-eof-flag.
+           perform until ws-archive-eof-flag = 'y'
+               read archive-read-file
+                   at end
+                       move 'y'             to ws-archive-eof-flag
+                   not at end
+                       write archive-write-line from archive-read-line
+               end-read
+           end-perform.
+           close archive-read-file.
+           close archive-write-file.
+
+
+       end program SettlementReconciliation.
